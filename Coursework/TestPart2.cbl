@@ -15,13 +15,18 @@
            select print-file
                assign to "../../../T2-01-P2.out"
                organization is line sequential.
+      *
+           select gradecap-file
+               assign to "../../../GradeCaps.dat"
+               organization is line sequential
+               file status is ws-gradecap-status.
       *
        data division.
        file section.
       *
        fd teacher-file
            data record is teacher-rec
-           record contains 26 characters.
+           record contains 28 characters.
       *
        01 teacher-rec.
          05 in-name pic x(20).
@@ -30,12 +35,21 @@
            88 G-performance value "G".
            88 S-performance value "S".
            88 A-performance value "A".
+           88 P-performance value "P".
+         05 in-jobgrade pic x(2).
       *
        fd print-file
            data record is print-line
            record contains 132 characters.
 
        01 print-line pic x(132).
+      *
+       fd gradecap-file
+           data record is gradecap-rec
+           record contains 9 characters.
+       01 gradecap-rec.
+         05 gc-jobgrade pic x(2).
+         05 gc-maxlimit pic 9(7).
       *
        working-storage section.
       *
@@ -103,6 +117,21 @@
 
        01 ws-maxlimit pic 99999v99 value 70000.
 
+       01 ws-gradecap-eof pic x value "n".
+         88 ws-gradecap-yes value "y".
+
+       01 ws-gradecap-status pic xx value "00".
+         88 ws-gradecap-ok value "00".
+
+       01 ws-gradecap-count pic 9(3) value 0.
+       01 ws-gradecap-table.
+         05 ws-gradecap-entry occurs 50 times
+             indexed by ws-gradecap-idx.
+           10 ws-gradecap-jobgrade pic x(2) value spaces.
+           10 ws-gradecap-limit pic 9(7) value 0.
+       01 ws-gradecap-found pic x value "n".
+         88 ws-gradecap-is-found value "y".
+
        01 ws-totalcalculatedraise pic 99999v99.
        01 ws-totalactualraise pic 99999v99.
 
@@ -113,6 +142,8 @@
       *
            open input teacher-file,
              output print-file.
+      *
+           perform 050-load-gradecaps.
       *
            write print-line from ws-heading1 after advancing 1 line.
            write print-line from ws-heading2 after advancing 1 line.
@@ -133,14 +164,65 @@
       *
            display "Print finished.".
            accept return-code.
-           stop run.
+      *goback (not stop run) so control - and return-code - actually
+      *returns to T2-02-P1's call, the same convention every other
+      *CALLed program in this repo (BatchDriver's Edit/SplitAndCount/
+      *etc.) already follows; stop run here would end the whole run
+      *unit before T2-02-P1 could check how this program came back.
+           goback.
       *
+       050-load-gradecaps.
+      *GradeCaps.dat is optional - a grade with no entry (or a missing
+      *file entirely) falls back to ws-maxlimit's default of 70000 via
+      *110-getgradecap, the same default-then-override style used by
+      *the Mainframe Development pipeline's tax-rate lookup. The file
+      *status check below is what actually delivers on that: without
+      *it a missing GradeCaps.dat would abort the open instead of
+      *just leaving the table empty.
+           open input gradecap-file.
+           if ws-gradecap-ok
+               perform until ws-gradecap-yes
+                   read gradecap-file
+                       at end
+                           move "y" to ws-gradecap-eof
+                       not at end
+                           add 1 to ws-gradecap-count
+                           move gc-jobgrade
+                             to ws-gradecap-jobgrade(ws-gradecap-count)
+                           move gc-maxlimit
+                             to ws-gradecap-limit(ws-gradecap-count)
+                   end-read
+               end-perform
+               close gradecap-file
+           end-if.
+
+       110-getgradecap.
+           move 70000 to ws-maxlimit.
+           move "n" to ws-gradecap-found.
+           set ws-gradecap-idx to 1.
+           search ws-gradecap-entry
+               at end
+                   move "n" to ws-gradecap-found
+               when ws-gradecap-jobgrade(ws-gradecap-idx) = in-jobgrade
+                   move "y" to ws-gradecap-found
+           end-search.
+
+           if ws-gradecap-is-found then
+               move ws-gradecap-limit(ws-gradecap-idx) to ws-maxlimit
+           end-if.
+
        100-process-logic.
       *  main logic paragraph - add main loop logic here
       *
            move in-name to ws-prt-name.
            move in-salary to ws-rt-old-salary.
-           perform 150-calculatedraise.
+           perform 110-getgradecap.
+           if G-performance or S-performance or A-performance
+             or P-performance
+               perform 150-calculatedraise
+           else
+               perform 175-invalidperformance
+           end-if.
       *    perform 200-actualraise.
       *
            write print-line from ws-detail-output after advancing 2
@@ -150,6 +232,14 @@
                at end
                    move "y" to ws-eof-flag.
 
+       175-invalidperformance.
+      *in-performance is none of G/S/A - report it instead of letting
+      *it fall through every if in 200-actualraise/250-newsalary with
+      *no raise computed and no error noted anywhere.
+           move 0 to ws-prt-calc-raise.
+           move 0 to ws-prt-actual-raise.
+           move in-salary to ws-prt-new-salary.
+           move "INVALID PERFORMANCE CODE" to ws-prt-comment.
 
        150-calculatedraise.
            multiply 0.035 by in-salary
@@ -212,7 +302,24 @@
                end-if
            end-if.
 
-           
+           if P-performance then
+               if in-salary >= ws-maxlimit then
+                   move 0 to ws-prt-actual-raise
+                   multiply 0.040 by ws-total1
+                     giving ws-actualraise rounded
+                   add ws-calculatedraise to ws-actualraise
+                     giving ws-total2
+                   move ws-total2 to ws-prt-calc-raise
+                   move ws-total2 to ws-prt-actual-raise
+               else
+                   multiply 0.040 by ws-total1
+                     giving ws-actualraise rounded
+                   add ws-calculatedraise to ws-actualraise
+                     giving ws-total2
+                   move ws-total2 to ws-prt-calc-raise
+                   move ws-total2 to ws-prt-actual-raise
+               end-if
+           end-if.
 
        250-newsalary.
            move 0 to ws-total3.
