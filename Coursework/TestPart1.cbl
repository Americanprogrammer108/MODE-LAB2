@@ -27,6 +27,7 @@
          05 in-shift-code pic x.
            88 is-day value "D".
            88 is-night value "N".
+           88 is-rotating value "R".
          05 in-job-class pic x.
            88 is-1 value "1".
            88 is-2 value "2".
@@ -56,13 +57,25 @@
          05 filler pic x(5).
          05 ws-dl-error3 pic x(20).
          05 filler pic x(5).
-         05 filler pic x(37).
+         05 ws-dl-error4 pic x(20).
+         05 filler pic x(17).
 
        01 ws-errors pic 9 value 0.
          88 ws-errorfree value 0.
          88 ws-oneerror value 1.
          88 ws-twoerrors value 2.
          88 ws-threeerrors value 3.
+         88 ws-fourerrors value 4.
+      *
+       01 ws-seen-count pic 9(3) value 0.
+       01 ws-seen-table.
+         05 ws-seen-entry occurs 999 times
+             indexed by ws-seen-idx.
+           10 ws-seen-number pic xxx value spaces.
+       01 ws-seen-found pic x value "n".
+         88 ws-seen-is-found value "y".
+      *
+       01 ws-p2-rc pic 9(4).
       *
        procedure division.
       *
@@ -81,6 +94,7 @@
            move " " to ws-dl-error1.
            move " " to ws-dl-error2.
            move " " to ws-dl-error3.
+           move " " to ws-dl-error4.
            perform 100-process-logic until ws-yes.
       *
            close in-file,
@@ -89,17 +103,31 @@
            display "Press ENTER to run program 2".
            accept return-code.
            call "T2-01-P2".
+      *T2-01-P2's own return-code carries through the call - check it
+      *here instead of falling straight into "stop run" so a failure
+      *partway through the raise report is actually surfaced.
+           move return-code to ws-p2-rc.
+           if ws-p2-rc not = 0
+               display "T2-01-P2 FAILED - return code: " ws-p2-rc
+               move ws-p2-rc to return-code
+           end-if.
            stop run.
       *
        100-process-logic.
       *
       *    write print-line from ws-detail-line after advancing 2 lines.
       *
+      *the record read by 000-main's priming read (or by the read at
+      *the bottom of this paragraph) is processed first, then the next
+      *record is read for the following iteration - the read used to
+      *happen before the process, which meant the very first record
+      *was read here and overwrote the primed buffer before it was
+      *ever passed to 150-processinfo, silently dropping it from every
+      *validation including the new duplicate-number check below.
+           perform 150-processinfo.
            read in-file
                at end
-                   move 'y' to ws-eof-flag
-               not at end
-                   perform 150-processinfo.
+                   move 'y' to ws-eof-flag.
       *
        150-processinfo.
       *all the correct values will be displayed on the console line
@@ -108,10 +136,12 @@
            move " " to ws-dl-error1.
            move " " to ws-dl-error2.
            move " " to ws-dl-error3.
+           move " " to ws-dl-error4.
            perform checkNumber.
            perform shiftCode.
            perform jobClass.
-           
+           perform checkDuplicate.
+
            write print-line from ws-detail-line.
       *reset
            move " " to ws-dl-nam.
@@ -128,7 +158,7 @@
            end-if.
 
        shiftCode.
-           if is-day OR is-night then
+           if is-day OR is-night OR is-rotating then
 
       *0 or 1
            else
@@ -166,6 +196,40 @@
                if ws-threeerrors then
                    move "INVALID JOB CLASS" to ws-dl-error3
                end-if
-           end-if
+           end-if.
+
+       checkDuplicate.
+           move "n" to ws-seen-found.
+           set ws-seen-idx to 1.
+           search ws-seen-entry
+               at end
+                   move "n" to ws-seen-found
+               when ws-seen-number(ws-seen-idx) = in-number
+                   move "y" to ws-seen-found
+           end-search.
+
+           if ws-seen-is-found then
+               move in-name to ws-dl-nam
+               add 1 to ws-errors
+
+               if ws-oneerror then
+                   move "DUPLICATE NUMBER" to ws-dl-error1
+               end-if
+
+               if ws-twoerrors then
+                   move "DUPLICATE NUMBER" to ws-dl-error2
+               end-if
+
+               if ws-threeerrors then
+                   move "DUPLICATE NUMBER" to ws-dl-error3
+               end-if
+
+               if ws-fourerrors then
+                   move "DUPLICATE NUMBER" to ws-dl-error4
+               end-if
+           else
+               add 1 to ws-seen-count
+               move in-number to ws-seen-number(ws-seen-count)
+           end-if.
 
        end program T2-02-P1.
