@@ -0,0 +1,179 @@
+       identification division.
+       program-id. ControlTotalCheck.
+      *Program Description: Standalone out-of-balance check run right
+      *after SplitAndCount, independent of the SLProcessing/
+      *RProcessing/VProcessing reports further down the pipeline.
+      *Re-reads SplitAndCount's own cnt.out totals and re-counts the
+      *valid-file it split, and flags an exception if they disagree.
+       environment division.
+       input-output section.
+       file-control.
+           select cnt-file
+           assign dynamic ws-counts-filename
+           organization is line sequential.
+
+           select valid-file
+           assign dynamic ws-valid-filename
+           organization is line sequential.
+
+           select report-file
+           assign to "../data/ControlTotalCheck.out"
+           organization is line sequential.
+
+       data division.
+       file section.
+
+       fd cnt-file
+           data record is counts-line
+           record contains 40 characters.
+       01 counts-line pic x(40).
+
+       fd valid-file
+           data record is valid-check-line
+           record contains 200 characters.
+       01 valid-check-line pic x(200).
+
+       fd report-file
+           data record is report-line
+           record contains 132 characters.
+       01 report-line pic x(132).
+
+       working-storage section.
+       01 ws-run-date-param pic x(8) value spaces.
+       01 ws-run-date pic 9(8).
+
+       01 ws-counts-filename.
+         05 filler pic x(7) value "../cnt-".
+         05 ws-counts-filename-date pic 9(8).
+         05 filler pic x(4) value ".out".
+
+       01 ws-valid-filename.
+         05 filler pic x(22) value "../data/Valid-Records-".
+         05 ws-valid-filename-date pic 9(8).
+         05 filler pic x(4) value ".out".
+
+       01 ws-cnt-eof pic x value "n".
+         88 ws-cnt-yes value "y".
+       01 ws-valid-eof pic x value "n".
+         88 ws-valid-yes value "y".
+
+       01 ws-split-s pic 9(4) value 0.
+       01 ws-split-l pic 9(4) value 0.
+       01 ws-split-r pic 9(4) value 0.
+       01 ws-split-v pic 9(4) value 0.
+       01 ws-split-exceptions pic 9(4) value 0.
+       01 ws-split-total pic 9(7) value 0.
+       01 ws-valid-count pic 9(7) value 0.
+
+       01 ws-heading pic x(40) value
+           "CONTROL TOTAL CHECK - SPLITANDCOUNT".
+
+       01 ws-check-line.
+         05 ws-check-label pic x(40) value
+             "SPLITANDCOUNT S+L+R+V+EXC vs VALID-FILE".
+         05 ws-check-left pic zzzzzz9.
+         05 filler pic x(3) value " / ".
+         05 ws-check-right pic zzzzzz9.
+         05 filler pic x(3) value spaces.
+         05 ws-check-result pic x(15).
+
+       01 ws-batch-mode pic x(5) value spaces.
+
+       procedure division.
+       000-main.
+           perform 005-load-rundate.
+           perform 100-read-counts.
+           perform 200-count-validfile.
+
+           add ws-split-s ws-split-l ws-split-r ws-split-v
+               ws-split-exceptions giving ws-split-total.
+
+           move ws-split-total to ws-check-left.
+           move ws-valid-count to ws-check-right.
+           if ws-check-left = ws-check-right
+               move "MATCH" to ws-check-result
+               move 0 to return-code
+           else
+               move "OUT OF BALANCE" to ws-check-result
+               move 16 to return-code
+           end-if.
+
+           open output report-file.
+           write report-line from ws-heading before advancing 2 lines.
+           write report-line from ws-check-line.
+           close report-file.
+
+           display "Control total check finished".
+           if return-code not = 0
+               display "CONTROL TOTAL CHECK OUT OF BALANCE"
+           end-if.
+
+           accept ws-batch-mode from environment "BATCH_MODE".
+           if ws-batch-mode not = "Y" and ws-batch-mode not = "y"
+               if return-code = 0
+                   accept return-code
+               end-if
+           end-if.
+           goback.
+
+       005-load-rundate.
+      *RUN_DATE is an optional YYYYMMDD environment variable, set by
+      *BatchDriver so this check reads the same dated cnt.out/
+      *Valid-Records files SplitAndCount just wrote; a manual
+      *standalone run with RUN_DATE unset falls back to today's date.
+           accept ws-run-date-param from environment "RUN_DATE".
+           if ws-run-date-param is numeric
+               move ws-run-date-param to ws-run-date
+           else
+               move function current-date(1:8) to ws-run-date
+           end-if.
+           move ws-run-date to ws-counts-filename-date.
+           move ws-run-date to ws-valid-filename-date.
+
+       100-read-counts.
+      *cnt.out always has these six fixed-layout lines, written in
+      *this order by SplitAndCount's write-totals: S&L, S, L, R, V,
+      *then exceptions. Each count is zero-suppressed (PIC Z9), so
+      *FUNCTION NUMVAL (not a plain MOVE) is used to pick the digits
+      *back up even when a count is a single digit with a leading
+      *space.
+           open input cnt-file.
+           read cnt-file at end move "y" to ws-cnt-eof end-read.
+           read cnt-file at end move "y" to ws-cnt-eof
+               not at end
+                   move function numval(counts-line(29:2))
+                     to ws-split-s
+           end-read.
+           read cnt-file at end move "y" to ws-cnt-eof
+               not at end
+                   move function numval(counts-line(29:2))
+                     to ws-split-l
+           end-read.
+           read cnt-file at end move "y" to ws-cnt-eof
+               not at end
+                   move function numval(counts-line(29:2))
+                     to ws-split-r
+           end-read.
+           read cnt-file at end move "y" to ws-cnt-eof
+               not at end
+                   move function numval(counts-line(29:2))
+                     to ws-split-v
+           end-read.
+           read cnt-file at end move "y" to ws-cnt-eof
+               not at end
+                   move function numval(counts-line(37:2))
+                     to ws-split-exceptions
+           end-read.
+           close cnt-file.
+
+       200-count-validfile.
+           open input valid-file.
+           read valid-file at end move "y" to ws-valid-eof end-read.
+           perform until ws-valid-yes
+               add 1 to ws-valid-count
+               read valid-file at end move "y" to ws-valid-eof
+                   end-read
+           end-perform.
+           close valid-file.
+
+       end program ControlTotalCheck.
