@@ -0,0 +1,357 @@
+       identification division.
+       program-id. SplitAndCount.
+      *Written by samreet singh sandhu
+       environment division.
+       input-output section.
+       file-control.
+
+           select valid-file
+               assign dynamic ws-valid-filename
+               organization is line sequential.
+
+           select s-file
+               assign dynamic ws-s-filename
+               organization is line sequential.
+           select l-file
+               assign dynamic ws-l-filename
+               organization is line sequential.
+           select r-file
+               assign dynamic ws-r-filename
+               organization is line sequential.
+           select v-file
+               assign dynamic ws-v-filename
+               organization is line sequential.
+           select counts-file
+               assign dynamic ws-counts-filename
+               organization is line sequential.
+           select exceptions-file
+               assign to '../exceptions.out'
+               organization is line sequential.
+           select ctl-totals-file
+               assign to '../data/ControlTotals.dat'
+               organization is line sequential.
+
+
+       data division.
+       file section.
+
+       fd valid-file
+           data record is valid-line
+           record contains 200 characters.
+
+      *Edit.cbl's validrecordsinfo occupies the first 49 bytes of this
+      *200-byte valid-file record; the remainder is Edit's trailing pad.
+       01 valid-line.
+           05 valid-file-transaction-code      pic X.
+           05 valid-file-tran-ammount          pic 9(5)V99.
+           05 valid-file-pament-type           pic XX.
+           05 valid-file-store-number          pic XX.
+           05 valid-file-invoice-number        pic X(9).
+           05 valid-file-sku-code              pic x(15).
+           05 valid-file-transaction-date       pic 9(8).
+           05 valid-file-cashier-id             pic x(5).
+           05 filler                           pic x(151).
+
+       fd s-file
+           data record is s-line
+           record contains 50 characters.
+
+       01 s-line                               pic x(132).
+       fd l-file
+           data record is l-line
+           record contains 50 characters.
+
+       01 l-line                               pic x(132).
+       fd r-file
+           data record is r-line
+           record contains 50 characters.
+       01 r-line                               pic x(132).
+       fd v-file
+           data record is v-line
+           record contains 50 characters.
+       01 v-line                               pic x(132).
+
+       fd  counts-file
+           data record is counts-line
+           record contains 36 characters.
+       01 counts-line                          pic x(40).
+
+       fd exceptions-file
+           data record is exceptions-line
+           record contains 200 characters.
+       01 exceptions-line                      pic x(200).
+
+       fd ctl-totals-file
+           data record is ctl-totals-line
+           record contains 40 characters.
+       01 ctl-totals-line.
+           05 ctl-program                      pic x(15).
+           05 ctl-metric                        pic x(15).
+           05 ctl-count                         pic 9(7) value zero.
+           05 filler                            pic x(3) value spaces.
+
+       working-storage section.
+       01 ws-detail-line                       pic x(40).
+
+       01 ws-run-date-param pic x(8) value spaces.
+       01 ws-run-date pic 9(8).
+
+       01 ws-valid-filename.
+         05 filler pic x(22) value "../data/Valid-Records-".
+         05 ws-valid-filename-date pic 9(8).
+         05 filler pic x(4) value ".out".
+
+       01 ws-s-filename.
+         05 filler pic x(9) value "../data/s".
+         05 filler pic x(1) value "-".
+         05 ws-s-filename-date pic 9(8).
+         05 filler pic x(4) value ".dat".
+
+       01 ws-l-filename.
+         05 filler pic x(9) value "../data/l".
+         05 filler pic x(1) value "-".
+         05 ws-l-filename-date pic 9(8).
+         05 filler pic x(4) value ".dat".
+
+       01 ws-r-filename.
+         05 filler pic x(9) value "../data/r".
+         05 filler pic x(1) value "-".
+         05 ws-r-filename-date pic 9(8).
+         05 filler pic x(4) value ".dat".
+
+       01 ws-v-filename.
+         05 filler pic x(9) value "../data/v".
+         05 filler pic x(1) value "-".
+         05 ws-v-filename-date pic 9(8).
+         05 filler pic x(4) value ".dat".
+
+       01 ws-counts-filename.
+         05 filler pic x(7) value "../cnt-".
+         05 ws-counts-filename-date pic 9(8).
+         05 filler pic x(4) value ".out".
+
+
+       01 ws-counts.
+           05 ws-counts-total-sl               pic 99
+               value 0.
+           05 ws-counts-total-s                pic 99
+               value 0.
+           05 ws-counts-total-l                pic 99
+               value 0.
+           05 ws-counts-total-r                pic 99
+               value 0.
+           05 ws-counts-total-v                pic 99
+               value 0.
+           05 ws-counts-total-exceptions       pic 99
+               value 0.
+       01 ws-amounts.
+           05 ws-amounts-total-sl              pic 9(7)v99
+               value 0.
+           05 ws-amounts-total-s               pic 9(7)v99
+               value 0.
+           05 ws-amounts-total-l               pic 9(7)v99
+               value 0.
+           05 ws-amounts-total-r               pic 9(7)v99
+               value 0.
+           05 ws-amounts-total-v                pic 9(7)v99
+               value 0.
+       01 ws-eof-flag                          pic x
+               value 'n'.
+       01 details-counts-sl.
+           05 filler                           pic x(29)
+               value "Total number of S&L records: ".
+           05 ws-line-sl-cnt                   pic z9.
+       01 detail-counts-s.
+           05 filler                           pic x(28)
+               value "Total number of S records: ".
+           05 ws-line-s-cnt                    pic z9.
+       01 detail-counts-l.
+           05 filler                           pic x(28)
+               value "Total number of L records: ".
+           05 ws-line-l-cnt                    pic z9.
+       01 detail-counts-r.
+           05 filler                           pic x(28)
+               value "Total number of R records: ".
+           05 ws-line-r-cnt                    pic z9.
+       01 detail-counts-v.
+           05 filler                           pic x(28)
+               value "Total number of V records: ".
+           05 ws-line-v-cnt                    pic z9.
+       01 detail-counts-exceptions.
+           05 filler                           pic x(36)
+               value "Total number of exception records: ".
+           05 ws-line-exceptions-cnt           pic z9.
+       01 details-ammount-sl.
+           05 filler                           pic x(33)
+               value "Total ammount of S&L records: ".
+           05 ws-line-sl-amt                   pic zzzzzz9.99.
+       01 detail-ammount-s.
+           05 filler                           pic x(28)
+               value "Total ammount of S records: ".
+           05 ws-line-s-amt                    pic zzzzzz9.99.
+       01 detail-ammount-l.
+           05 filler                           pic x(28)
+               value "Total ammount of L records: ".
+           05 ws-line-l-amt                    pic zzzzzz9.99.
+       01 detail-ammount-r.
+           05 filler                           pic x(28)
+               value "Total ammount of R records: ".
+           05 ws-line-r-amt                    pic zzzzzz9.99.
+       01 detail-ammount-v.
+           05 filler                           pic x(28)
+               value "Total ammount of V records: ".
+           05 ws-line-v-amt                    pic zzzzzz9.99.
+
+       procedure division.
+       000-main.
+           perform 005-load-rundate.
+           open input valid-file.
+           open output s-file.
+           open output l-file.
+           open output r-file.
+           open output v-file.
+           open output counts-file.
+           open output exceptions-file.
+           read valid-file at end move 'y' to ws-eof-flag.
+           perform 500-process-lines  UNTIL ws-eof-flag = "y".
+           perform write-totals.
+           perform write-amounts.
+           perform write-controltotals.
+           perform 800-close-files.
+           move 0 to return-code.
+           goback.
+       005-load-rundate.
+      *RUN_DATE is an optional YYYYMMDD environment variable, set by
+      *BatchDriver so every step of one run dates its output files
+      *the same way; a manual standalone run with RUN_DATE unset
+      *falls back to today's date.
+           accept ws-run-date-param from environment "RUN_DATE".
+           if ws-run-date-param is numeric
+               move ws-run-date-param to ws-run-date
+           else
+               move function current-date(1:8) to ws-run-date
+           end-if.
+           move ws-run-date to ws-valid-filename-date.
+           move ws-run-date to ws-s-filename-date.
+           move ws-run-date to ws-l-filename-date.
+           move ws-run-date to ws-r-filename-date.
+           move ws-run-date to ws-v-filename-date.
+           move ws-run-date to ws-counts-filename-date.
+
+       500-process-lines.
+
+           PERFORM 600-check-trans-code.
+           read valid-file at end move 'y' to ws-eof-flag.
+       600-check-trans-code.
+           IF (valid-file-transaction-code = "R")
+               THEN PERFORM 750-write-r-file
+                    ADD 1 to ws-counts-total-r
+                    ADD valid-file-tran-ammount to ws-amounts-total-r
+           ELSE IF (valid-file-transaction-code = "L")
+               PERFORM 760-write-l-file
+               ADD 1 to ws-counts-total-l
+               ADD valid-file-tran-ammount to ws-amounts-total-l
+           ELSE IF (valid-file-transaction-code = "S")
+               PERFORM 700-write-s-file
+               ADD 1 to ws-counts-total-s
+               ADD valid-file-tran-ammount to ws-amounts-total-s
+           ELSE IF (valid-file-transaction-code = "V")
+               PERFORM 780-write-v-file
+               ADD 1 to ws-counts-total-v
+               ADD valid-file-tran-ammount to ws-amounts-total-v
+           ELSE
+               PERFORM 770-write-exceptions-file
+               ADD 1 to ws-counts-total-exceptions
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+
+
+       700-write-s-file.
+
+           write s-line from valid-line.
+
+       760-write-l-file.
+
+           write l-line from valid-line.
+
+       750-write-r-file.
+           write r-line from valid-line.
+
+       780-write-v-file.
+           write v-line from valid-line.
+
+       770-write-exceptions-file.
+           write exceptions-line from valid-line.
+       write-totals.
+           MOVE ws-counts-total-s to ws-line-s-cnt.
+           MOVE ws-counts-total-r to ws-line-r-cnt.
+           MOVE ws-counts-total-l to ws-line-l-cnt.
+           MOVE ws-counts-total-v to ws-line-v-cnt.
+           ADD ws-counts-total-s to ws-counts-total-l
+           GIVING ws-counts-total-sl.
+           MOVE ws-counts-total-sl to ws-line-sl-cnt.
+           WRITE counts-line from details-counts-sl.
+           WRITE counts-line from detail-counts-s.
+           MOVE ws-counts-total-exceptions to ws-line-exceptions-cnt.
+           WRITE counts-line from detail-counts-l
+           WRITE counts-line from detail-counts-r.
+           WRITE counts-line from detail-counts-v.
+           WRITE counts-line from detail-counts-exceptions.
+       write-amounts.
+
+           MOVE ws-amounts-total-s  to ws-line-s-amt.
+           MOVE ws-amounts-total-l  to ws-line-l-amt.
+           MOVE ws-amounts-total-r to  ws-line-r-amt.
+           MOVE ws-amounts-total-v to  ws-line-v-amt.
+           ADD ws-amounts-total-s to ws-amounts-total-l GIVING
+               ws-amounts-total-sl.
+           MOVE ws-amounts-total-sl to ws-line-sl-amt.
+           WRITE counts-line from details-ammount-sl.
+           WRITE counts-line from detail-ammount-s.
+           WRITE counts-line from detail-ammount-l.
+           WRITE counts-line from detail-ammount-r.
+           WRITE counts-line from detail-ammount-v.
+       write-controltotals.
+           open extend ctl-totals-file.
+           move spaces to ctl-totals-line.
+           move "SPLITANDCOUNT" to ctl-program.
+           move "S RECORDS" to ctl-metric.
+           move ws-counts-total-s to ctl-count.
+           write ctl-totals-line.
+           move spaces to ctl-totals-line.
+           move "SPLITANDCOUNT" to ctl-program.
+           move "L RECORDS" to ctl-metric.
+           move ws-counts-total-l to ctl-count.
+           write ctl-totals-line.
+           move spaces to ctl-totals-line.
+           move "SPLITANDCOUNT" to ctl-program.
+           move "R RECORDS" to ctl-metric.
+           move ws-counts-total-r to ctl-count.
+           write ctl-totals-line.
+           move spaces to ctl-totals-line.
+           move "SPLITANDCOUNT" to ctl-program.
+           move "V RECORDS" to ctl-metric.
+           move ws-counts-total-v to ctl-count.
+           write ctl-totals-line.
+           move spaces to ctl-totals-line.
+           move "SPLITANDCOUNT" to ctl-program.
+           move "TOTAL RECORDS" to ctl-metric.
+           add ws-counts-total-s ws-counts-total-l ws-counts-total-r
+               ws-counts-total-v ws-counts-total-exceptions
+               giving ctl-count.
+           write ctl-totals-line.
+           close ctl-totals-file.
+
+       800-close-files.
+           close valid-file,
+                 r-file,
+                 s-file,
+                 l-file,
+                 v-file,
+                 counts-file,
+                 exceptions-file.
+
+       end program SplitAndCount.
