@@ -0,0 +1,137 @@
+       identification division.
+       program-id. BatchDriver.
+      *Program Description: Unattended batch driver for the nightly
+      *run. Calls Edit, SplitAndCount, SLProcessing, RProcessing and
+      *VProcessing in order, checking each program's return-code
+      *before moving on to the next so a failed step stops the chain
+      *instead of running the rest against bad or missing output.
+       environment division.
+       input-output section.
+       file-control.
+           select log-file
+           assign to "../data/BatchDriver.log"
+           organization is line sequential.
+
+       data division.
+       file section.
+
+       fd log-file
+           data record is log-line
+           record contains 132 characters.
+       01 log-line pic x(132).
+
+       working-storage section.
+       01 ws-step-name pic x(20).
+       01 ws-step-rc pic 9(4).
+
+       01 ws-log-line.
+         05 ws-log-step pic x(20).
+         05 filler pic x(5) value spaces.
+         05 ws-log-message pic x(60).
+         05 filler pic x(5) value spaces.
+         05 ws-log-rc pic zzz9.
+         05 filler pic x(38) value spaces.
+
+       01 ws-abort pic x value "n".
+         88 ws-aborted value "y".
+
+       01 ws-run-date pic 9(8).
+
+       procedure division.
+       000-main.
+           open output log-file.
+
+           set environment "BATCH_MODE" to "Y".
+
+      *RUN_DATE dates this run's output files (Valid-Records,
+      *InValid-Records, s/l/r/v.dat, cnt.out, the S&L/return/void
+      *reports and their CSVs) so every step below shares the same
+      *date stamp instead of each computing its own.
+           move function current-date(1:8) to ws-run-date.
+           set environment "RUN_DATE" to ws-run-date.
+
+           perform 100-run-edit.
+           if not ws-aborted
+               perform 100-run-splitandcount
+           end-if.
+           if not ws-aborted
+               perform 100-run-controltotalcheck
+           end-if.
+           if not ws-aborted
+               perform 100-run-slprocessing
+           end-if.
+           if not ws-aborted
+               perform 100-run-rprocessing
+           end-if.
+           if not ws-aborted
+               perform 100-run-vprocessing
+           end-if.
+           if not ws-aborted
+               perform 100-run-reconciliation
+           end-if.
+
+           if ws-aborted
+               display "BATCH RUN FAILED - see ../data/BatchDriver.log"
+               move 16 to return-code
+           else
+               display "BATCH RUN COMPLETED SUCCESSFULLY"
+               move 0 to return-code
+           end-if.
+
+           close log-file.
+           goback.
+
+       100-run-edit.
+           move "EDIT" to ws-step-name.
+           call "Edit".
+           move return-code to ws-step-rc.
+           perform 200-logstep.
+
+       100-run-splitandcount.
+           move "SPLITANDCOUNT" to ws-step-name.
+           call "SplitAndCount".
+           move return-code to ws-step-rc.
+           perform 200-logstep.
+
+       100-run-controltotalcheck.
+           move "CONTROLTOTALCHK" to ws-step-name.
+           call "ControlTotalCheck".
+           move return-code to ws-step-rc.
+           perform 200-logstep.
+
+       100-run-slprocessing.
+           move "SLPROCESSING" to ws-step-name.
+           call "SLProcessing".
+           move return-code to ws-step-rc.
+           perform 200-logstep.
+
+       100-run-rprocessing.
+           move "RPROCESSING" to ws-step-name.
+           call "RProcessing".
+           move return-code to ws-step-rc.
+           perform 200-logstep.
+
+       100-run-vprocessing.
+           move "VPROCESSING" to ws-step-name.
+           call "VProcessing".
+           move return-code to ws-step-rc.
+           perform 200-logstep.
+
+       100-run-reconciliation.
+           move "RECONCILIATION" to ws-step-name.
+           call "ReconciliationReport".
+           move return-code to ws-step-rc.
+           perform 200-logstep.
+
+       200-logstep.
+           move ws-step-name to ws-log-step.
+           move ws-step-rc to ws-log-rc.
+           if ws-step-rc = 0
+               move "completed ok" to ws-log-message
+           else
+               move "FAILED - stopping batch chain" to ws-log-message
+               move "y" to ws-abort
+           end-if.
+           write log-line from ws-log-line.
+
+       end program BatchDriver.
