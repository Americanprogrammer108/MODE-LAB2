@@ -1,453 +1,808 @@
-       identification division.
-       program-id. edit.
-       author. Hifza Hameed.
-       environment division.
-       input-output section.
-       file-control.
-           select input-file
-           assign to "../data/Project8.dat"
-           organization is line sequential.
-
-           select report-file
-           assign to "../data/Report.out"
-           organization is line sequential.
-
-           select invalid-file
-           assign to "../data/InValid-Records.out"
-           organization is line sequential.
-
-           select valid-file
-           assign to "../data/Valid-Records.out"
-           organization is line sequential.
-
-       data division.
-       file section.
-
-       fd input-file
-           data record is input-line
-           record contains 36 characters.
-       01 input-line.
-         05 il-transactioncode pic x(1).
-           88 il-SCode value "S".
-           88 il-LCode value "L".
-           88 il-RCode value "R".
-         05 il-transactionamount pic 99999v99.
-         05 il-paymenttype pic x(2).
-           88 il-debit value "DB".
-           88 il-credit value "CR".
-           88 il-cash value "CA".
-         05 il-storenumber pic x(2).
-           88 il-1 value "01".
-           88 il-2 value "02".
-           88 il-3 value "03".
-           88 il-4 value "04".
-           88 il-5 value "05".
-           88 il-12 value "12".
-         05 il-invoicenumber1a pic x(1).
-         05 il-invoicenumber1b pic x(1).
-         05 il-invoicenumber2 pic x(1).
-         05 il-invoicenumber3 pic x(6).
-         05 il-skucode pic x(15).
-
-       fd report-file
-           data record is report-line
-           record contains 200 characters.
-       01 report-line pic x(200).
-
-       fd invalid-file
-           data record is invalid-line
-           record contains 500 characters.
-       01 invalid-line pic x(500).
-
-       fd valid-file
-           data record is valid-line
-           record contains 200 characters.
-       01 valid-line pic x(200).
-
-       01 ws-eof pic x value "n".
-         88 ws-yes value "y".
-
-
-       working-storage section.
-
-       01 ws-details.
-         05 ws-transactioncode pic x.
-         05 filler pic x(5) value spaces.
-         05 ws-transactionamount pic 99999v99.
-         05 filler pic x(5) value spaces.
-         05 ws-paymenttype pic x(2).
-         05 filler pic x(5) value spaces.
-         05 ws-storenumber pic x(2).
-         05 filler pic x(5) value spaces.
-         05 ws-invoicenumber1a pic x(1).
-         05 filler pic x(5) value spaces.
-         05 ws-invoicenumber1b pic x(1).
-         05 filler pic x(5) value spaces.
-         05 ws-invoicenumber2 pic x(1) value "-".
-         05 filler pic x(5) value spaces.
-         05 ws-invoicenumber3  pic x(6).
-         05 filler pic x(5) value spaces.
-         05 ws-sku pic x(15).
-         05 filler pic x(5) value spaces.
-
-       01 invalidrecordsfile.
-         05 incorrect-transactioncode pic x.
-         05 incorrect-transactionamount pic 9(5)V99.
-         05 incorrect-paymenttype pic x(2).
-         05 incorrect-storenumber pic x(2).
-         05 incorrect-invoicenumber1 pic x(1).
-         05 incorrect-invoicenumber2 pic x(1).
-         05 incorrect-invoicenumber3 pic x(1) value "-".
-         05 incorrect-invoicenumber4 pic x(6).
-         05 incorrect-skucode pic x(15).
-
-       01 invalidrecordsinfo.
-         05 transactioncode pic x.
-         05 filler pic x(5) value spaces.
-         05 transactionamount pic 9(5)V99.
-         05 filler pic x(5) value spaces.
-         05 paymenttype pic x(2).
-         05 filler pic x(5) value spaces.
-         05 storenumber pic x(2).
-         05 filler pic x(5) value spaces.
-         05 invoicenumber-1 pic x(1).
-         05 invoicenumber-2 pic x(1).
-         05 invoicenumber-3 pic x(1).
-         05 invoicenumber-4 pic x(6).
-         05 filler pic x(5) value spaces.
-         05 skucode pic x(15).
-         05 filler pic x(10) value spaces.
-         05 error1 pic x(25).
-         05 filler pic x(10) value spaces.
-         05 error2 pic x(25).
-         05 filler pic x(10) value spaces.
-         05 error3 pic x(25).
-         05 filler pic x(10) value spaces.
-         05 error4 pic x(25).
-         05 filler pic x(10) value spaces.
-         05 error5 pic x(25).
-         05 filler pic x(10) value spaces.
-         05 error6 pic x(25).
-         05 filler pic x(10) value spaces.
-         05 error7 pic x(25).
-         05 filler pic x(10) value spaces.
-         05 error8 pic x(25).
-         05 filler pic x(10) value spaces.
-         05 error9 pic x(25).
-
-       01 ws-errors pic 99 value 00.
-
-       01 validrecordsinfo.
-         05 correct-transactioncode pic x.
-         05 correct-transactionamount pic 9(5)V99.
-         05 correct-paymenttype pic x(2).
-         05 correct-storenumber pic x(2).
-         05 correct-invoicenumber1 pic x(1).
-         05 correct-invoicenumber2 pic x(1).
-         05 correct-invoicenumber3 pic x(1) value "-".
-         05 correct-invoicenumber4 pic x(6).
-         05 correct-skucode pic x(15).
-
-       procedure division.
-           open input input-file.
-           open output invalid-file, report-file, valid-file.
-           write report-line from "RECORDS & ERROR REPORT"
-             before advancing 2 lines.
-           move 0 to ws-errors.
-
-           perform read-file until ws-yes.
-
-           close input-file, invalid-file, report-file, valid-file.
-           display "Print finished".
-           accept return-code.
-           goback.
-
-       read-file.
-           read input-file
-               at end
-                   move "y" to ws-eof
-               not at end
-                   perform 100-getinfo.
-
-
-       100-getinfo.
-           perform getrecords
-           perform gettransactionamount
-           perform getpaymenttype
-           perform getstorenumber
-           perform getinvoicenumber1
-           perform getinvoicenumber2
-           perform getinvoicenumber2b
-           perform getinvoicenumber3
-           perform getskucode
-
-           if ws-errors = 0 then
-               write valid-line from validrecordsinfo
-           else
-               write report-line from invalidrecordsinfo
-               write invalid-line from invalidrecordsfile
-           end-if
-           move 0 to ws-errors.
-
-
-
-
-       getrecords.
-
-           if il-RCode OR il-SCode OR il-LCode then
-               move il-transactioncode to correct-transactioncode
-           else
-               add 1 to ws-errors
-               move il-transactioncode to transactioncode
-               move il-transactioncode to incorrect-transactioncode
-               move "INVALID CODE" to error1
-
-           end-if.
-
-
-       gettransactionamount.
-           if il-transactionamount is numeric then
-               move il-transactionamount to correct-transactionamount
-           else
-               add 1 to ws-errors
-               move il-transactionamount to transactionamount
-               move il-transactionamount to incorrect-transactionamount
-               if ws-errors = 2 then
-                   move "INVALID AMOUNT" to error1
-               end-if
-
-               if ws-errors = 1 then
-                   move "INVALID AMOUNT" to error1
-               end-if
-           end-if.
-
-       getpaymenttype.
-           if il-debit OR il-credit OR il-cash then
-               move il-paymenttype to correct-paymenttype
-           else
-               add 1 to ws-errors
-               move il-paymenttype to paymenttype
-               move il-paymenttype to incorrect-paymenttype
-
-               if ws-errors = 3 then
-                   move "INVALID PAYMENT" to error3
-               end-if
-
-               if ws-errors = 2 then
-                   move "INVALID PAYMENT" to error2
-               end-if
-               if ws-errors = 1 then
-                   move "INVALID PAYMENT" to error1
-               end-if
-
-           end-if.
-
-       getstorenumber.
-           if il-1 OR il-2 OR il-3 OR il-4 OR il-5 OR il-12 then
-               move il-storenumber to correct-storenumber
-           else
-               add 1 to ws-errors
-               move il-storenumber to storenumber
-               move il-storenumber to incorrect-storenumber
-
-               if ws-errors = 4 then
-                   move "INVALID STORE NUMBER" to error4
-               end-if
-
-               if ws-errors = 3 then
-                   move "INVALID STORE NUMBER" to error3
-               end-if
-
-               if ws-errors = 2 then
-                   move "INVALID STORE NUMBER" to error2
-               end-if
-
-               if ws-errors = 1 then
-                   move "INVALID STORE NUMBER" to error1
-               end-if
-           end-if.
-
-       getinvoicenumber1.
-           if il-invoicenumber3 > 100000 AND il-invoicenumber3 < 900000
-             then
-               move il-invoicenumber3 to correct-invoicenumber4
-           else
-               add 1 to ws-errors
-               move il-invoicenumber3 to invoicenumber-4
-               move il-invoicenumber3 to incorrect-invoicenumber4
-
-               if ws-errors = 5 then
-                   move "INVALID INVOICE NUMBER" to error5
-               end-if
-
-               if ws-errors = 4 then
-                   move "INVALID INVOICE NUMBER" to error4
-               end-if
-
-               if ws-errors = 3 then
-                   move "INVALID INVOICE NUMBER" to error3
-               end-if
-
-               if ws-errors = 2 then
-                   move "INVALID INVOICE NUMBER" to error2
-               end-if
-
-               if ws-errors = 1 then
-                   move "INVALID INVOICE NUMBER" to error1
-               end-if
-           end-if.
-
-       getinvoicenumber2.
-           if il-invoicenumber1a = "A" OR il-invoicenumber1a = "B"
-             OR il-invoicenumber1a = "C" OR il-invoicenumber1a = "D"
-             OR il-invoicenumber1a = "E" then
-               move il-invoicenumber1a to correct-invoicenumber1
-           else
-               add 1 to ws-errors
-               move il-invoicenumber1a to invoicenumber-1
-               move il-invoicenumber1a to incorrect-invoicenumber1
-               if ws-errors = 6 then
-                   move "INVALID VOICE NUMBER 1A" to error6
-               end-if
-
-               if ws-errors = 5 then
-                   move "INVALID VOICE NUMBER 1A" to error5
-               end-if
-
-               if ws-errors = 4 then
-                   move "INVALID VOICE NUMBER 1A" to error4
-               end-if
-
-               if ws-errors = 3 then
-                   move "INVALID VOICE NUMBER 1A" to error3
-               end-if
-
-               if ws-errors = 2 then
-                   move "INVALID VOICE NUMBER 1A" to error2
-               end-if
-               if ws-errors = 1 then
-                   move "INVALID VOICE NUMBER 1A" to error1
-               end-if
-           end-if.
-           perform getinvoicenumber2b.
-
-       getinvoicenumber2b.
-           if il-invoicenumber1b = "A" OR il-invoicenumber1b = "B"
-             OR il-invoicenumber1b = "C" OR il-invoicenumber1b = "D"
-             OR il-invoicenumber1b = "E" then
-               move il-invoicenumber1a to correct-invoicenumber1
-           else
-               add 1 to ws-errors
-               if ws-errors = 7 then
-                   move "INVALID VOICE NUMBER 1B" to error6
-               end-if
-
-               if ws-errors = 6 then
-                   move "INVALID VOICE NUMBER 1B" to error6
-               end-if
-
-               if ws-errors = 5 then
-                   move "INVALID VOICE NUMBER 1B" to error5
-               end-if
-
-               if ws-errors = 4 then
-                   move "INVALID VOICE NUMBER 1B" to error4
-               end-if
-
-               if ws-errors = 3 then
-                   move "INVALID VOICE NUMBER 1B" to error3
-               end-if
-
-               if ws-errors = 2 then
-                   move "INVALID VOICE NUMBER 1B" to error2
-               end-if
-               if ws-errors = 1 then
-                   move "INVALID VOICE NUMBER 1B" to error1
-               end-if
-
-               move il-invoicenumber1b to invoicenumber-3
-               move il-invoicenumber1b to incorrect-invoicenumber3
-           end-if.
-
-
-       getinvoicenumber3.
-           if il-invoicenumber1a = il-invoicenumber1b then
-               add 1 to ws-errors
-               move il-invoicenumber1a to incorrect-invoicenumber1
-               move il-invoicenumber1b to incorrect-invoicenumber2
-
-               if ws-errors = 8 then
-                   move "SAME LETTER" to error8
-               end-if
-
-               if ws-errors = 7 then
-                   move "SAME LETTER" to error7
-               end-if
-
-               if ws-errors = 6 then
-                   move "SAME LETTER" to error6
-               end-if
-
-               if ws-errors = 5 then
-                   move "SAME LETTER" to error5
-               end-if
-
-               if ws-errors = 4 then
-                   move "SAME LETTER" to error4
-               end-if
-
-               if ws-errors = 3 then
-                   move "SAME LETTER" to error3
-               end-if
-
-               if ws-errors = 2 then
-                   move "SAME LETTER" to error2
-               end-if
-
-               if ws-errors = 1 then
-                   move "SAME LETTER" to error1
-               end-if
-           else
-               move il-invoicenumber1a to correct-invoicenumber1
-               move il-invoicenumber1b to correct-invoicenumber2
-
-           end-if.
-
-       getskucode.
-           if il-skucode = spaces then
-               add 1 to ws-errors
-               move il-skucode to skucode
-               move il-skucode to incorrect-skucode
-               if ws-errors = 9 then
-                   move "EMPTY SKU CODE" to error9
-               end-if
-               if ws-errors = 8 then
-                   move "EMPTY SKU CODE" to error8
-               end-if
-               if ws-errors = 7 then
-                   move "EMPTY SKU CODE" to error7
-               end-if
-               if ws-errors = 6 then
-                   move "EMPTY SKU CODE" to error6
-               end-if
-               if ws-errors = 5 then
-                   move "EMPTY SKU CODE" to error5
-               end-if
-               if ws-errors = 4 then
-                   move "EMPTY SKU CODE" to error4
-               end-if
-               if ws-errors = 3 then
-                   move "EMPTY SKU CODE" to error3
-               end-if
-               if ws-errors = 2 then
-                   move "EMPTY SKU CODE" to error2
-               end-if
-               if ws-errors = 1 then
-                   move "EMPTY SKU CODE" to error1
-               end-if
-
-           else
-               move il-skucode to correct-skucode
-           end-if.
-
-       end program edit.
+       identification division.
+       program-id. Edit.
+       author. Hifza Hameed.
+       environment division.
+       input-output section.
+       file-control.
+           select input-file
+           assign to "../data/Project8.dat"
+           organization is line sequential.
+
+           select report-file
+           assign to "../data/Report.out"
+           organization is line sequential.
+
+           select invalid-file
+           assign dynamic ws-invalid-filename
+           organization is line sequential.
+
+           select valid-file
+           assign dynamic ws-valid-filename
+           organization is line sequential.
+
+           select store-file
+           assign to "../data/StoreMaster.dat"
+           organization is line sequential.
+
+           select sku-file
+           assign to "../data/SKUMaster.dat"
+           organization is line sequential.
+
+           select tender-file
+           assign to "../data/TenderTypes.dat"
+           organization is line sequential.
+
+           select ctl-totals-file
+           assign to "../data/ControlTotals.dat"
+           organization is line sequential.
+
+       data division.
+       file section.
+
+       fd input-file
+           data record is input-line
+           record contains 49 characters.
+       01 input-line.
+         05 il-transactioncode pic x(1).
+           88 il-SCode value "S".
+           88 il-LCode value "L".
+           88 il-RCode value "R".
+           88 il-VCode value "V".
+         05 il-transactionamount pic 99999v99.
+         05 il-paymenttype pic x(2).
+         05 il-storenumber pic x(2).
+         05 il-invoicenumber1a pic x(1).
+         05 il-invoicenumber1b pic x(1).
+         05 il-invoicenumber2 pic x(1).
+         05 il-invoicenumber3 pic x(6).
+         05 il-skucode pic x(15).
+         05 il-transactiondate pic 9(8).
+         05 il-cashierid pic x(5).
+
+       fd report-file
+           data record is report-line
+           record contains 200 characters.
+       01 report-line pic x(200).
+
+       fd invalid-file
+           data record is invalid-line
+           record contains 500 characters.
+       01 invalid-line pic x(500).
+
+       fd valid-file
+           data record is valid-line
+           record contains 200 characters.
+       01 valid-line pic x(200).
+
+       fd store-file
+           data record is store-master-rec
+           record contains 52 characters.
+       01 store-master-rec.
+           05 store-master-number pic x(2).
+           05 store-master-name pic x(20).
+           05 store-master-region pic x(10).
+           05 store-master-manager pic x(20).
+
+       fd sku-file
+           data record is sku-master-rec
+           record contains 15 characters.
+       01 sku-master-rec pic x(15).
+
+       fd tender-file
+           data record is tender-master-rec
+           record contains 2 characters.
+       01 tender-master-rec pic x(2).
+
+       fd ctl-totals-file
+           data record is ctl-totals-line
+           record contains 40 characters.
+       01 ctl-totals-line.
+         05 ctl-program pic x(15).
+         05 ctl-metric pic x(15).
+         05 ctl-count pic 9(7) value zero.
+         05 filler pic x(3) value spaces.
+
+       01 ws-eof pic x value "n".
+         88 ws-yes value "y".
+
+
+       working-storage section.
+
+       01 ws-details.
+         05 ws-transactioncode pic x.
+         05 filler pic x(5) value spaces.
+         05 ws-transactionamount pic 99999v99.
+         05 filler pic x(5) value spaces.
+         05 ws-paymenttype pic x(2).
+         05 filler pic x(5) value spaces.
+         05 ws-storenumber pic x(2).
+         05 filler pic x(5) value spaces.
+         05 ws-invoicenumber1a pic x(1).
+         05 filler pic x(5) value spaces.
+         05 ws-invoicenumber1b pic x(1).
+         05 filler pic x(5) value spaces.
+         05 ws-invoicenumber2 pic x(1) value "-".
+         05 filler pic x(5) value spaces.
+         05 ws-invoicenumber3  pic x(6).
+         05 filler pic x(5) value spaces.
+         05 ws-sku pic x(15).
+         05 filler pic x(5) value spaces.
+
+       01 invalidrecordsfile.
+         05 incorrect-transactioncode pic x value space.
+         05 incorrect-transactionamount pic 9(5)V99 value zero.
+         05 incorrect-paymenttype pic x(2) value spaces.
+         05 incorrect-storenumber pic x(2) value spaces.
+         05 incorrect-invoicenumber1 pic x(1) value space.
+         05 incorrect-invoicenumber2 pic x(1) value space.
+         05 incorrect-invoicenumber3 pic x(1) value "-".
+         05 incorrect-invoicenumber4 pic x(6) value spaces.
+         05 incorrect-skucode pic x(15) value spaces.
+
+       01 invalidrecordsinfo.
+         05 transactioncode pic x value space.
+         05 filler pic x(5) value spaces.
+         05 transactionamount pic 9(5)V99 value zero.
+         05 filler pic x(5) value spaces.
+         05 paymenttype pic x(2) value spaces.
+         05 filler pic x(5) value spaces.
+         05 storenumber pic x(2) value spaces.
+         05 filler pic x(5) value spaces.
+         05 invoicenumber-1 pic x(1) value space.
+         05 invoicenumber-2 pic x(1) value space.
+         05 invoicenumber-3 pic x(1) value space.
+         05 invoicenumber-4 pic x(6) value spaces.
+         05 filler pic x(5) value spaces.
+         05 skucode pic x(15) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error1 pic x(25) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error2 pic x(25) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error3 pic x(25) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error4 pic x(25) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error5 pic x(25) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error6 pic x(25) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error7 pic x(25) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error8 pic x(25) value spaces.
+         05 filler pic x(10) value spaces.
+         05 error9 pic x(25) value spaces.
+
+       01 ws-errors pic 99 value 00.
+
+       01 ws-storelist-eof pic x value "n".
+         88 ws-storelist-yes value "y".
+
+       01 ws-store-count pic 99 value 0.
+       01 ws-store-table.
+         05 ws-store-entry occurs 50 times
+             indexed by ws-store-idx.
+           10 ws-store-table-number pic x(2).
+       01 ws-store-found pic x value "n".
+         88 ws-store-is-valid value "y".
+
+       01 ws-skulist-eof pic x value "n".
+         88 ws-skulist-yes value "y".
+
+       01 ws-sku-count pic 9(5) value 0.
+       01 ws-sku-table.
+         05 ws-sku-entry occurs 2000 times
+             indexed by ws-sku-idx.
+           10 ws-sku-table-code pic x(15).
+       01 ws-sku-found pic x value "n".
+         88 ws-sku-is-valid value "y".
+       01 ws-sku-error-text pic x(25) value spaces.
+
+       01 ws-tenderlist-eof pic x value "n".
+         88 ws-tenderlist-yes value "y".
+
+       01 ws-tender-count pic 99 value 0.
+       01 ws-tender-table.
+         05 ws-tender-entry occurs 20 times
+             indexed by ws-tender-idx.
+           10 ws-tender-table-code pic x(2).
+       01 ws-tender-found pic x value "n".
+         88 ws-tender-is-valid value "y".
+
+       01 ws-invoice-seen-count pic 9(5) value 0.
+       01 ws-invoice-seen-table.
+         05 ws-invoice-seen-entry occurs 99999 times
+             indexed by ws-invoice-seen-idx.
+           10 ws-invoice-seen-number pic x(6).
+       01 ws-invoice-dup-found pic x value "n".
+         88 ws-invoice-is-duplicate value "y".
+
+       01 ws-error-counts.
+         05 ws-cnt-invalid-code pic 9(5) value 0.
+         05 ws-cnt-invalid-amount pic 9(5) value 0.
+         05 ws-cnt-invalid-payment pic 9(5) value 0.
+         05 ws-cnt-invalid-store pic 9(5) value 0.
+         05 ws-cnt-invalid-voice1a pic 9(5) value 0.
+         05 ws-cnt-invalid-voice1b pic 9(5) value 0.
+         05 ws-cnt-same-letter pic 9(5) value 0.
+         05 ws-cnt-empty-sku pic 9(5) value 0.
+         05 ws-cnt-invalid-sku pic 9(5) value 0.
+         05 ws-cnt-duplicate-invoice pic 9(5) value 0.
+
+       01 ws-summary-heading pic x(40) value
+           "END OF RUN VALIDATION SUMMARY".
+
+       01 ws-summary-line.
+         05 ws-sl-label pic x(25).
+         05 ws-sl-count pic zzzz9.
+
+       01 ws-batch-mode pic x(5) value spaces.
+
+       01 ws-run-date-param pic x(8) value spaces.
+       01 ws-run-date pic 9(8).
+
+       01 ws-valid-filename.
+         05 filler pic x(22) value "../data/Valid-Records-".
+         05 ws-valid-filename-date pic 9(8).
+         05 filler pic x(4) value ".out".
+
+       01 ws-invalid-filename.
+         05 filler pic x(24) value "../data/InValid-Records-".
+         05 ws-invalid-filename-date pic 9(8).
+         05 filler pic x(4) value ".out".
+
+       01 ws-valid-count pic 9(7) value 0.
+
+       01 validrecordsinfo.
+         05 correct-transactioncode pic x.
+         05 correct-transactionamount pic 9(5)V99.
+         05 correct-paymenttype pic x(2).
+         05 correct-storenumber pic x(2).
+         05 correct-invoicenumber1 pic x(1).
+         05 correct-invoicenumber2 pic x(1).
+         05 correct-invoicenumber3 pic x(1) value "-".
+         05 correct-invoicenumber4 pic x(6).
+         05 correct-skucode pic x(15).
+         05 correct-transactiondate pic 9(8).
+         05 correct-cashierid pic x(5).
+
+       procedure division.
+           perform 005-load-rundate.
+           perform 010-load-storelist.
+           perform 020-load-skulist.
+           perform 030-load-tenderlist.
+           open input input-file.
+           open output invalid-file, report-file, valid-file.
+           write report-line from "RECORDS & ERROR REPORT"
+             before advancing 2 lines.
+           move 0 to ws-errors.
+
+           perform read-file until ws-yes.
+
+           perform 900-write-summary.
+           perform 950-write-controltotals.
+
+           close input-file, invalid-file, report-file, valid-file.
+           display "Print finished".
+           move 0 to return-code.
+
+           accept ws-batch-mode from environment "BATCH_MODE".
+           if ws-batch-mode not = "Y" and ws-batch-mode not = "y"
+               accept return-code
+           end-if.
+           goback.
+
+       005-load-rundate.
+      *RUN_DATE is an optional YYYYMMDD environment variable, set by
+      *BatchDriver so every step of one run dates its output files
+      *the same way; a manual standalone run with RUN_DATE unset
+      *falls back to today's date.
+           accept ws-run-date-param from environment "RUN_DATE".
+           if ws-run-date-param is numeric
+               move ws-run-date-param to ws-run-date
+           else
+               move function current-date(1:8) to ws-run-date
+           end-if.
+           move ws-run-date to ws-valid-filename-date.
+           move ws-run-date to ws-invalid-filename-date.
+
+       010-load-storelist.
+           open input store-file.
+           perform until ws-storelist-yes
+               read store-file
+                   at end
+                       move "y" to ws-storelist-eof
+                   not at end
+                       add 1 to ws-store-count
+                       move store-master-number to
+                         ws-store-table-number(ws-store-count)
+               end-read
+           end-perform.
+           close store-file.
+
+       020-load-skulist.
+           open input sku-file.
+           perform until ws-skulist-yes
+               read sku-file
+                   at end
+                       move "y" to ws-skulist-eof
+                   not at end
+                       add 1 to ws-sku-count
+                       move sku-master-rec to
+                         ws-sku-table-code(ws-sku-count)
+               end-read
+           end-perform.
+           close sku-file.
+
+       030-load-tenderlist.
+           open input tender-file.
+           perform until ws-tenderlist-yes
+               read tender-file
+                   at end
+                       move "y" to ws-tenderlist-eof
+                   not at end
+                       add 1 to ws-tender-count
+                       move tender-master-rec to
+                         ws-tender-table-code(ws-tender-count)
+               end-read
+           end-perform.
+           close tender-file.
+
+       900-write-summary.
+           write report-line from ws-summary-heading
+             before advancing 2 lines.
+
+           move "INVALID CODE:           " to ws-sl-label.
+           move ws-cnt-invalid-code to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "INVALID AMOUNT:         " to ws-sl-label.
+           move ws-cnt-invalid-amount to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "INVALID PAYMENT:        " to ws-sl-label.
+           move ws-cnt-invalid-payment to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "INVALID STORE NUMBER:   " to ws-sl-label.
+           move ws-cnt-invalid-store to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "INVALID VOICE NUMBER 1A:" to ws-sl-label.
+           move ws-cnt-invalid-voice1a to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "INVALID VOICE NUMBER 1B:" to ws-sl-label.
+           move ws-cnt-invalid-voice1b to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "SAME LETTER:            " to ws-sl-label.
+           move ws-cnt-same-letter to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "EMPTY SKU CODE:         " to ws-sl-label.
+           move ws-cnt-empty-sku to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "INVALID SKU CODE:       " to ws-sl-label.
+           move ws-cnt-invalid-sku to ws-sl-count.
+           write report-line from ws-summary-line.
+
+           move "DUPLICATE INVOICE:      " to ws-sl-label.
+           move ws-cnt-duplicate-invoice to ws-sl-count.
+           write report-line from ws-summary-line.
+
+       950-write-controltotals.
+           open output ctl-totals-file.
+           move spaces to ctl-totals-line.
+           move "EDIT" to ctl-program.
+           move "VALID RECORDS" to ctl-metric.
+           move ws-valid-count to ctl-count.
+           write ctl-totals-line.
+           close ctl-totals-file.
+
+       read-file.
+           read input-file
+               at end
+                   move "y" to ws-eof
+               not at end
+                   perform 100-getinfo.
+
+
+       100-getinfo.
+           perform getrecords
+           perform gettransactionamount
+           perform getpaymenttype
+           perform getstorenumber
+           perform getinvoicenumber1
+           perform getinvoicenumber2
+           perform getinvoicenumber2b
+           perform getinvoicenumber3
+           perform getskucode
+           perform gettransactiondate
+           perform getcashierid
+
+           if ws-errors = 0 then
+               write valid-line from validrecordsinfo
+               add 1 to ws-valid-count
+           else
+               write report-line from invalidrecordsinfo
+               write invalid-line from invalidrecordsfile
+           end-if
+           move 0 to ws-errors.
+
+
+
+
+       getrecords.
+
+           if il-RCode OR il-SCode OR il-LCode OR il-VCode then
+               move il-transactioncode to correct-transactioncode
+           else
+               add 1 to ws-errors
+               add 1 to ws-cnt-invalid-code
+               move il-transactioncode to transactioncode
+               move il-transactioncode to incorrect-transactioncode
+               move "INVALID CODE" to error1
+
+           end-if.
+
+
+       gettransactionamount.
+           if il-transactionamount is numeric then
+               move il-transactionamount to correct-transactionamount
+           else
+               add 1 to ws-errors
+               add 1 to ws-cnt-invalid-amount
+               move il-transactionamount to transactionamount
+               move il-transactionamount to incorrect-transactionamount
+               if ws-errors = 2 then
+                   move "INVALID AMOUNT" to error1
+               end-if
+
+               if ws-errors = 1 then
+                   move "INVALID AMOUNT" to error1
+               end-if
+           end-if.
+
+       getpaymenttype.
+           move "n" to ws-tender-found.
+           set ws-tender-idx to 1.
+           search ws-tender-entry
+               at end
+                   move "n" to ws-tender-found
+               when ws-tender-table-code(ws-tender-idx) = il-paymenttype
+                   move "y" to ws-tender-found
+           end-search.
+
+           if ws-tender-is-valid then
+               move il-paymenttype to correct-paymenttype
+           else
+               add 1 to ws-errors
+               add 1 to ws-cnt-invalid-payment
+               move il-paymenttype to paymenttype
+               move il-paymenttype to incorrect-paymenttype
+
+               if ws-errors = 3 then
+                   move "INVALID PAYMENT" to error3
+               end-if
+
+               if ws-errors = 2 then
+                   move "INVALID PAYMENT" to error2
+               end-if
+               if ws-errors = 1 then
+                   move "INVALID PAYMENT" to error1
+               end-if
+
+           end-if.
+
+       getstorenumber.
+           move "n" to ws-store-found.
+           set ws-store-idx to 1.
+           search ws-store-entry
+               at end
+                   move "n" to ws-store-found
+               when ws-store-table-number(ws-store-idx) = il-storenumber
+                   move "y" to ws-store-found
+           end-search.
+
+           if ws-store-is-valid then
+               move il-storenumber to correct-storenumber
+           else
+               add 1 to ws-errors
+               add 1 to ws-cnt-invalid-store
+               move il-storenumber to storenumber
+               move il-storenumber to incorrect-storenumber
+
+               if ws-errors = 4 then
+                   move "INVALID STORE NUMBER" to error4
+               end-if
+
+               if ws-errors = 3 then
+                   move "INVALID STORE NUMBER" to error3
+               end-if
+
+               if ws-errors = 2 then
+                   move "INVALID STORE NUMBER" to error2
+               end-if
+
+               if ws-errors = 1 then
+                   move "INVALID STORE NUMBER" to error1
+               end-if
+           end-if.
+
+       getinvoicenumber1.
+           if il-invoicenumber3 > 100000 AND il-invoicenumber3 < 900000
+             then
+               move il-invoicenumber3 to correct-invoicenumber4
+               perform checkduplicateinvoice
+           else
+               add 1 to ws-errors
+               move il-invoicenumber3 to invoicenumber-4
+               move il-invoicenumber3 to incorrect-invoicenumber4
+
+               if ws-errors = 5 then
+                   move "INVALID INVOICE NUMBER" to error5
+               end-if
+
+               if ws-errors = 4 then
+                   move "INVALID INVOICE NUMBER" to error4
+               end-if
+
+               if ws-errors = 3 then
+                   move "INVALID INVOICE NUMBER" to error3
+               end-if
+
+               if ws-errors = 2 then
+                   move "INVALID INVOICE NUMBER" to error2
+               end-if
+
+               if ws-errors = 1 then
+                   move "INVALID INVOICE NUMBER" to error1
+               end-if
+           end-if.
+
+       checkduplicateinvoice.
+           move "n" to ws-invoice-dup-found.
+           set ws-invoice-seen-idx to 1.
+           search ws-invoice-seen-entry
+               at end
+                   move "n" to ws-invoice-dup-found
+               when ws-invoice-seen-number(ws-invoice-seen-idx)
+                 = il-invoicenumber3
+                   move "y" to ws-invoice-dup-found
+           end-search.
+
+           if ws-invoice-is-duplicate then
+               add 1 to ws-errors
+               add 1 to ws-cnt-duplicate-invoice
+               move il-invoicenumber3 to invoicenumber-4
+               move il-invoicenumber3 to incorrect-invoicenumber4
+
+               if ws-errors = 9 then
+                   move "DUPLICATE INVOICE NUMBER" to error9
+               end-if
+
+               if ws-errors = 8 then
+                   move "DUPLICATE INVOICE NUMBER" to error8
+               end-if
+
+               if ws-errors = 7 then
+                   move "DUPLICATE INVOICE NUMBER" to error7
+               end-if
+
+               if ws-errors = 6 then
+                   move "DUPLICATE INVOICE NUMBER" to error6
+               end-if
+
+               if ws-errors = 5 then
+                   move "DUPLICATE INVOICE NUMBER" to error5
+               end-if
+
+               if ws-errors = 4 then
+                   move "DUPLICATE INVOICE NUMBER" to error4
+               end-if
+
+               if ws-errors = 3 then
+                   move "DUPLICATE INVOICE NUMBER" to error3
+               end-if
+
+               if ws-errors = 2 then
+                   move "DUPLICATE INVOICE NUMBER" to error2
+               end-if
+
+               if ws-errors = 1 then
+                   move "DUPLICATE INVOICE NUMBER" to error1
+               end-if
+           else
+               add 1 to ws-invoice-seen-count
+               set ws-invoice-seen-idx to ws-invoice-seen-count
+               move il-invoicenumber3
+                 to ws-invoice-seen-number(ws-invoice-seen-idx)
+           end-if.
+
+       getinvoicenumber2.
+           if il-invoicenumber1a = "A" OR il-invoicenumber1a = "B"
+             OR il-invoicenumber1a = "C" OR il-invoicenumber1a = "D"
+             OR il-invoicenumber1a = "E" then
+               move il-invoicenumber1a to correct-invoicenumber1
+           else
+               add 1 to ws-errors
+               add 1 to ws-cnt-invalid-voice1a
+               move il-invoicenumber1a to invoicenumber-1
+               move il-invoicenumber1a to incorrect-invoicenumber1
+               if ws-errors = 6 then
+                   move "INVALID VOICE NUMBER 1A" to error6
+               end-if
+
+               if ws-errors = 5 then
+                   move "INVALID VOICE NUMBER 1A" to error5
+               end-if
+
+               if ws-errors = 4 then
+                   move "INVALID VOICE NUMBER 1A" to error4
+               end-if
+
+               if ws-errors = 3 then
+                   move "INVALID VOICE NUMBER 1A" to error3
+               end-if
+
+               if ws-errors = 2 then
+                   move "INVALID VOICE NUMBER 1A" to error2
+               end-if
+               if ws-errors = 1 then
+                   move "INVALID VOICE NUMBER 1A" to error1
+               end-if
+           end-if.
+           perform getinvoicenumber2b.
+
+       getinvoicenumber2b.
+           if il-invoicenumber1b = "A" OR il-invoicenumber1b = "B"
+             OR il-invoicenumber1b = "C" OR il-invoicenumber1b = "D"
+             OR il-invoicenumber1b = "E" then
+               move il-invoicenumber1a to correct-invoicenumber1
+           else
+               add 1 to ws-errors
+               add 1 to ws-cnt-invalid-voice1b
+               if ws-errors = 7 then
+                   move "INVALID VOICE NUMBER 1B" to error6
+               end-if
+
+               if ws-errors = 6 then
+                   move "INVALID VOICE NUMBER 1B" to error6
+               end-if
+
+               if ws-errors = 5 then
+                   move "INVALID VOICE NUMBER 1B" to error5
+               end-if
+
+               if ws-errors = 4 then
+                   move "INVALID VOICE NUMBER 1B" to error4
+               end-if
+
+               if ws-errors = 3 then
+                   move "INVALID VOICE NUMBER 1B" to error3
+               end-if
+
+               if ws-errors = 2 then
+                   move "INVALID VOICE NUMBER 1B" to error2
+               end-if
+               if ws-errors = 1 then
+                   move "INVALID VOICE NUMBER 1B" to error1
+               end-if
+
+               move il-invoicenumber1b to invoicenumber-3
+               move il-invoicenumber1b to incorrect-invoicenumber3
+           end-if.
+
+
+       getinvoicenumber3.
+           if il-invoicenumber1a = il-invoicenumber1b then
+               add 1 to ws-errors
+               add 1 to ws-cnt-same-letter
+               move il-invoicenumber1a to incorrect-invoicenumber1
+               move il-invoicenumber1b to incorrect-invoicenumber2
+
+               if ws-errors = 8 then
+                   move "SAME LETTER" to error8
+               end-if
+
+               if ws-errors = 7 then
+                   move "SAME LETTER" to error7
+               end-if
+
+               if ws-errors = 6 then
+                   move "SAME LETTER" to error6
+               end-if
+
+               if ws-errors = 5 then
+                   move "SAME LETTER" to error5
+               end-if
+
+               if ws-errors = 4 then
+                   move "SAME LETTER" to error4
+               end-if
+
+               if ws-errors = 3 then
+                   move "SAME LETTER" to error3
+               end-if
+
+               if ws-errors = 2 then
+                   move "SAME LETTER" to error2
+               end-if
+
+               if ws-errors = 1 then
+                   move "SAME LETTER" to error1
+               end-if
+           else
+               move il-invoicenumber1a to correct-invoicenumber1
+               move il-invoicenumber1b to correct-invoicenumber2
+
+           end-if.
+
+       getskucode.
+           if il-skucode = spaces then
+               add 1 to ws-errors
+               add 1 to ws-cnt-empty-sku
+               move il-skucode to skucode
+               move il-skucode to incorrect-skucode
+               move "EMPTY SKU CODE" to ws-sku-error-text
+               perform setskucodeerror
+           else
+               move "n" to ws-sku-found
+               set ws-sku-idx to 1
+               search ws-sku-entry
+                   at end
+                       move "n" to ws-sku-found
+                   when ws-sku-table-code(ws-sku-idx) = il-skucode
+                       move "y" to ws-sku-found
+               end-search
+
+               if ws-sku-is-valid then
+                   move il-skucode to correct-skucode
+               else
+                   add 1 to ws-errors
+                   add 1 to ws-cnt-invalid-sku
+                   move il-skucode to skucode
+                   move il-skucode to incorrect-skucode
+                   move "INVALID SKU CODE" to ws-sku-error-text
+                   perform setskucodeerror
+               end-if
+           end-if.
+
+       setskucodeerror.
+           if ws-errors = 9 then
+               move ws-sku-error-text to error9
+           end-if
+           if ws-errors = 8 then
+               move ws-sku-error-text to error8
+           end-if
+           if ws-errors = 7 then
+               move ws-sku-error-text to error7
+           end-if
+           if ws-errors = 6 then
+               move ws-sku-error-text to error6
+           end-if
+           if ws-errors = 5 then
+               move ws-sku-error-text to error5
+           end-if
+           if ws-errors = 4 then
+               move ws-sku-error-text to error4
+           end-if
+           if ws-errors = 3 then
+               move ws-sku-error-text to error3
+           end-if
+           if ws-errors = 2 then
+               move ws-sku-error-text to error2
+           end-if
+           if ws-errors = 1 then
+               move ws-sku-error-text to error1
+           end-if.
+
+       gettransactiondate.
+           move il-transactiondate to correct-transactiondate.
+
+       getcashierid.
+           move il-cashierid to correct-cashierid.
+
+       end program Edit.
