@@ -0,0 +1,240 @@
+       identification division.
+       program-id. ReconciliationReport.
+      *Program Description: Reads the control totals written by Edit,
+      *SplitAndCount, SLProcessing, RProcessing and VProcessing and
+      *checks that the record counts handed from one stage to the
+      *next actually agree, so a silent drop or duplicate anywhere in
+      *the pipeline shows up here instead of only in a wrong-looking
+      *downstream total.
+       environment division.
+       input-output section.
+       file-control.
+           select ctl-totals-file
+           assign to "../data/ControlTotals.dat"
+           organization is line sequential.
+
+           select report-file
+           assign to "../data/Reconciliation.out"
+           organization is line sequential.
+
+       data division.
+       file section.
+
+       fd ctl-totals-file
+           data record is ctl-totals-line
+           record contains 40 characters.
+       01 ctl-totals-line.
+           05 ctl-program pic x(15).
+           05 ctl-metric pic x(15).
+           05 ctl-count pic 9(7) value zero.
+           05 filler pic x(3) value spaces.
+
+       fd report-file
+           data record is report-line
+           record contains 132 characters.
+       01 report-line pic x(132).
+
+       working-storage section.
+       01 ws-eof pic x value "n".
+         88 ws-yes value "y".
+
+       01 ws-entry-count pic 99 value 0.
+       01 ws-ctl-table.
+         05 ws-ctl-entry occurs 50 times
+             indexed by ws-ctl-idx.
+           10 ws-ctl-table-program pic x(15).
+           10 ws-ctl-table-metric pic x(15).
+           10 ws-ctl-table-count pic 9(7).
+
+       01 ws-search-program pic x(15).
+       01 ws-search-metric pic x(15).
+       01 ws-found pic x value "n".
+         88 ws-is-found value "y".
+       01 ws-lookup-value pic 9(7) value 0.
+
+       01 ws-edit-valid pic 9(7) value 0.
+       01 ws-split-total pic 9(7) value 0.
+       01 ws-split-s pic 9(7) value 0.
+       01 ws-split-l pic 9(7) value 0.
+       01 ws-split-r pic 9(7) value 0.
+       01 ws-split-v pic 9(7) value 0.
+       01 ws-sl-s pic 9(7) value 0.
+       01 ws-sl-l pic 9(7) value 0.
+       01 ws-r-r pic 9(7) value 0.
+       01 ws-v-v pic 9(7) value 0.
+
+       01 ws-heading pic x(40) value
+           "PIPELINE CONTROL TOTAL RECONCILIATION".
+
+       01 ws-check-line.
+         05 ws-check-label pic x(40).
+         05 ws-check-left pic zzzzzz9.
+         05 filler pic x(3) value " / ".
+         05 ws-check-right pic zzzzzz9.
+         05 filler pic x(3) value spaces.
+         05 ws-check-result pic x(10).
+
+       01 ws-batch-mode pic x(5) value spaces.
+
+       01 ws-any-mismatch pic x value "n".
+         88 ws-has-mismatch value "y".
+
+       procedure division.
+       000-main.
+           perform 100-load-controltotals.
+           perform 200-lookup-all.
+
+           open output report-file.
+           write report-line from ws-heading before advancing 2 lines.
+
+           perform 300-check-edit-vs-split.
+           perform 300-check-split-s-vs-sl-s.
+           perform 300-check-split-l-vs-sl-l.
+           perform 300-check-split-r-vs-r-r.
+           perform 300-check-split-v-vs-v-v.
+
+           close report-file.
+
+           display "Reconciliation finished".
+      *BatchDriver relies on this program's return-code alone to
+      *decide whether the batch run succeeded - a written MISMATCH
+      *with no non-zero return-code would let a real pipeline
+      *discrepancy slip past "BATCH RUN COMPLETED SUCCESSFULLY", the
+      *same out-of-balance signal ControlTotalCheck already raises.
+           if ws-has-mismatch
+               move 16 to return-code
+               display "RECONCILIATION MISMATCH DETECTED"
+           else
+               move 0 to return-code
+           end-if.
+
+           accept ws-batch-mode from environment "BATCH_MODE".
+           if ws-batch-mode not = "Y" and ws-batch-mode not = "y"
+               if return-code = 0
+                   accept return-code
+               end-if
+           end-if.
+           goback.
+
+       100-load-controltotals.
+           open input ctl-totals-file.
+           perform until ws-yes
+               read ctl-totals-file
+                   at end
+                       move "y" to ws-eof
+                   not at end
+                       add 1 to ws-entry-count
+                       move ctl-program to
+                         ws-ctl-table-program(ws-entry-count)
+                       move ctl-metric to
+                         ws-ctl-table-metric(ws-entry-count)
+                       move ctl-count to
+                         ws-ctl-table-count(ws-entry-count)
+               end-read
+           end-perform.
+           close ctl-totals-file.
+
+       200-lookup-all.
+           move "EDIT" to ws-search-program.
+           move "VALID RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-edit-valid.
+
+           move "SPLITANDCOUNT" to ws-search-program.
+           move "TOTAL RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-split-total.
+
+           move "S RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-split-s.
+
+           move "L RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-split-l.
+
+           move "R RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-split-r.
+
+           move "V RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-split-v.
+
+           move "SLPROCESSING" to ws-search-program.
+           move "S RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-sl-s.
+
+           move "L RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-sl-l.
+
+           move "RPROCESSING" to ws-search-program.
+           move "R RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-r-r.
+
+           move "VPROCESSING" to ws-search-program.
+           move "V RECORDS" to ws-search-metric.
+           perform 260-find.
+           move ws-lookup-value to ws-v-v.
+
+       260-find.
+           move "n" to ws-found.
+           move 0 to ws-lookup-value.
+           set ws-ctl-idx to 1.
+           perform varying ws-ctl-idx from 1 by 1
+               until ws-ctl-idx > ws-entry-count or ws-is-found
+               if ws-ctl-table-program(ws-ctl-idx) = ws-search-program
+                 and ws-ctl-table-metric(ws-ctl-idx) = ws-search-metric
+                   move ws-ctl-table-count(ws-ctl-idx) to
+                     ws-lookup-value
+                   move "y" to ws-found
+               end-if
+           end-perform.
+
+       300-check-edit-vs-split.
+           move "EDIT VALID vs SPLITANDCOUNT TOTAL" to ws-check-label.
+           move ws-edit-valid to ws-check-left.
+           move ws-split-total to ws-check-right.
+           perform 350-setresult.
+           write report-line from ws-check-line.
+
+       300-check-split-s-vs-sl-s.
+           move "SPLITANDCOUNT S vs SLPROCESSING S" to ws-check-label.
+           move ws-split-s to ws-check-left.
+           move ws-sl-s to ws-check-right.
+           perform 350-setresult.
+           write report-line from ws-check-line.
+
+       300-check-split-l-vs-sl-l.
+           move "SPLITANDCOUNT L vs SLPROCESSING L" to ws-check-label.
+           move ws-split-l to ws-check-left.
+           move ws-sl-l to ws-check-right.
+           perform 350-setresult.
+           write report-line from ws-check-line.
+
+       300-check-split-r-vs-r-r.
+           move "SPLITANDCOUNT R vs RPROCESSING R" to ws-check-label.
+           move ws-split-r to ws-check-left.
+           move ws-r-r to ws-check-right.
+           perform 350-setresult.
+           write report-line from ws-check-line.
+
+       300-check-split-v-vs-v-v.
+           move "SPLITANDCOUNT V vs VPROCESSING V" to ws-check-label.
+           move ws-split-v to ws-check-left.
+           move ws-v-v to ws-check-right.
+           perform 350-setresult.
+           write report-line from ws-check-line.
+
+       350-setresult.
+           if ws-check-left = ws-check-right
+               move "MATCH" to ws-check-result
+           else
+               move "MISMATCH" to ws-check-result
+               move "y" to ws-any-mismatch
+           end-if.
+
+       end program ReconciliationReport.
