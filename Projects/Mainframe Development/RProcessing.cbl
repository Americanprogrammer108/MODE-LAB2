@@ -0,0 +1,747 @@
+       identification division.
+       program-id. RProcessing.
+       author. Vishwa Patel.
+       date-written. 2023-04-19.
+      *Program Description: This is the program 4 which read data from
+      * valid R records and display the tax owned and total as
+      * output report.
+
+       environment division.
+       input-output section.
+       file-control.
+      *Open input file.
+           select input-file
+           assign dynamic ws-r-filename
+           organization is line sequential.
+      *Open output file.
+           select output-file
+           assign dynamic ws-output-filename
+           organization is line sequential.
+
+           select csv-file
+           assign dynamic ws-csv-filename
+           organization is line sequential.
+
+           select tax-rate-file
+           assign to "../data/TaxRates.dat"
+           organization is line sequential.
+
+           select store-file
+           assign to "../data/StoreMaster.dat"
+           organization is line sequential.
+
+           select ctl-totals-file
+           assign to "../data/ControlTotals.dat"
+           organization is line sequential.
+
+       data division.
+
+       file section.
+
+      *Collecting the data from input file.
+       fd input-file
+           data record is input-line
+           record contains 49 characters.
+
+       01 input-line.
+           05 il-transactioncode pic x(1).
+               88 il-RCode value "R".
+
+           05 il-transactionamount pic 99999v99.
+           05 il-paymenttype pic x(2).
+               88 il-debit value "DB".
+               88 il-credit value "CR".
+               88 il-cash value "CA".
+           05 il-storenumber pic x(2).
+               88 il-1 value "01".
+               88 il-2 value "02".
+               88 il-3 value "03".
+               88 il-4 value "04".
+               88 il-5 value "05".
+               88 il-12 value "12".
+           05 il-invoicenumber pic x(9).
+           05 il-skucode pic x(15).
+           05 il-transactiondate pic 9(8).
+           05 il-cashierid pic x(5).
+      *Print it out to output file.
+       fd output-file
+           data record is output-line
+           record contains 200 characters.
+
+       01 output-line pic x(200).
+
+       fd csv-file
+           data record is csv-line
+           record contains 200 characters.
+
+       01 csv-line pic x(200).
+
+       fd tax-rate-file
+           data record is tax-rate-rec
+           record contains 15 characters.
+       01 tax-rate-rec.
+           05 tr-store pic x(2).
+           05 tr-effdate pic 9(8).
+           05 tr-rate pic 9v9999.
+
+       fd store-file
+           data record is store-master-rec
+           record contains 52 characters.
+       01 store-master-rec.
+           05 store-master-number pic x(2).
+           05 store-master-name pic x(20).
+           05 store-master-region pic x(10).
+           05 store-master-manager pic x(20).
+
+       fd ctl-totals-file
+           data record is ctl-totals-line
+           record contains 40 characters.
+       01 ctl-totals-line.
+           05 ctl-program pic x(15).
+           05 ctl-metric pic x(15).
+           05 ctl-count pic 9(7) value zero.
+           05 filler pic x(3) value spaces.
+
+       working-storage section.
+       01 ws-eof-flag pic x(1).
+         88 ws-yes value "y".
+
+       01 ws-totalR-Amounts pic 9(7)v99 value 0.
+
+       01 ws-totalRCodes pic 999 value 0.
+
+       01 ws-header.
+         05 ws-transactioncode pic x(16) value "TRANSACTION CODE".
+         05 filler pic x(10) value spaces.
+         05 ws-transactionamount pic x(18) value "TRANSACTION AMOUNT".
+         05 filler pic x(10) value spaces.
+         05 ws-paymenttype pic x(12) value "PAYMENT TYPE".
+         05 filler pic x(10) value spaces.
+         05 ws-storenumber pic x(12) value "STORE NUMBER".
+         05 filler pic x(10) value spaces.
+         05 ws-invoicenumber pic x(14) value "INVOICE NUMBER".
+         05 filler pic x(10) value spaces.
+         05 ws-skuCode pic x(8) value "SKU CODE".
+         05 filler pic x(17) value spaces.
+         05 ws-taxowing pic x(10) value "TAX OWING".
+
+       01 ws-info.
+         05 ws-outtransactioncode pic x(1).
+         05 filler pic x(25) value spaces.
+         05 ws-outtransactionamount pic ZZ,ZZ9.99.
+         05 filler pic x(19) value spaces.
+         05 ws-outpaymenttype pic x(2).
+         05 filler pic x(20) value spaces.
+         05 ws-outstorenumber pic x(2).
+         05 filler pic x(20) value spaces.
+         05 ws-outinvoicenumber pic x(9).
+         05 filler pic x(15) value spaces.
+         05 ws-outskucode pic x(15).
+         05 filler pic x(10) value spaces.
+         05 ws-taxtoowe pic ZZ,ZZ9.99.
+
+       01 ws-calculatetax pic 99999v99.
+
+       01 ws-csv-header.
+         05 filler pic x(16) value "TRANSACTIONCODE,".
+         05 filler pic x(18) value "TRANSACTIONAMOUNT,".
+         05 filler pic x(12) value "PAYMENTTYPE,".
+         05 filler pic x(12) value "STORENUMBER,".
+         05 filler pic x(14) value "INVOICENUMBER,".
+         05 filler pic x(8) value "SKUCODE,".
+         05 filler pic x(16) value "TRANSACTIONDATE,".
+         05 filler pic x(10) value "CASHIERID,".
+         05 filler pic x(8) value "TAXOWING".
+
+       01 ws-csv-detail.
+         05 ws-csv-transactioncode pic x(1).
+         05 filler pic x(1) value ",".
+         05 ws-csv-transactionamount pic ZZZZZZ9.99.
+         05 filler pic x(1) value ",".
+         05 ws-csv-paymenttype pic x(2).
+         05 filler pic x(1) value ",".
+         05 ws-csv-storenumber pic x(2).
+         05 filler pic x(1) value ",".
+         05 ws-csv-invoicenumber pic x(9).
+         05 filler pic x(1) value ",".
+         05 ws-csv-skucode pic x(15).
+         05 filler pic x(1) value ",".
+         05 ws-csv-transactiondate pic 9(8).
+         05 filler pic x(1) value ",".
+         05 ws-csv-cashierid pic x(5).
+         05 filler pic x(1) value ",".
+         05 ws-csv-taxowing pic ZZZZZZ9.99.
+
+       01 ws-pageinfo.
+         05 ws-pageheader pic x(5) value "PAGE ".
+         05 ws-pagenumber pic 99 value 0.
+
+       01 ws-counter pic 99 value 0.
+         88 ws-20 value 20.
+
+       01 ws-pagecount pic 99 value 0.
+
+
+       01 ws-totalheaderR.
+         05 ws-total-Rrecords pic x(15) value "Total R Records".
+         05 filler pic x(5) value spaces.
+         05 ws-allRRecords pic ZZ9.
+
+
+       01 ws-totalofallrecords.
+         05 ws-total-Lrecords pic x(20) value "Total of all records".
+         05 filler pic x(5) value spaces.
+         05 ws-totalofRecords pic ZZ9.
+
+
+       01 ws-totalRAmounts.
+         05 ws-allL pic x(15) value "Total R Amount".
+         05 filler pic x(5) value spaces.
+         05 ws-allAmountsR pic ZZ,ZZ9.99.
+
+
+       01 ws-totaldisplay.
+         05 ws-message pic x(20) value "Total store amount".
+         05 ws-taxtotal-display pic ZZZ,ZZ9.99.
+
+       01 ws-totaltaxesdisplay.
+         05 ws-message pic x(20) value "Total tax amount".
+         05 ws-taxestotal-display pic ZZZ,ZZ9.99.
+
+       01 ws-total-taxowingdisplay.
+         05 ws-message pic x(25) value "Total tax amount for R: ".
+         05 ws-taxestotal-displayR pic ZZZ,ZZ9.99.
+
+       01 ws-total-taxowingforR pic 99999v99 value 0.
+       01 ws-totaltaxes pic 99999v99 value 0.
+
+       01 ws-totalDebits pic 999 value 0.
+       01 ws-totalCredits pic 999 value 0.
+       01 ws-totalCash pic 999 value 0.
+       01 ws-totalOther pic 999 value 0.
+
+       01 ws-totalpaymenttypes pic 999 value 0.
+
+       01 ws-displaypaymenttypes.
+         05 ws-debitmessage pic x(21) value "Total debit payments: ".
+         05 ws-debit pic ZZ9.
+         05 filler pic x(5) value spaces.
+         05 ws-debitmessage pic x(22) value "Total credit payments: ".
+         05 ws-credit pic ZZ9.
+         05 filler pic x(5) value spaces.
+         05 ws-debitmessage pic x(20) value "Total cash payments: ".
+         05 ws-cash pic ZZ9.
+         05 filler pic x(5) value spaces.
+         05 ws-debitmessage pic x(21) value "Total other payments: ".
+         05 ws-other pic ZZ9.
+
+       01 ws-percentages.
+         05 ws-debitmessage pic x(20) value "Debit percentage: ".
+         05 ws-debitpercent pic ZZ9.99.
+         05 filler pic x(5) value spaces.
+         05 ws-debitmessage pic x(22) value "Credit percentage: ".
+         05 ws-creditpercent pic ZZ9.99.
+         05 filler pic x(5) value spaces.
+         05 ws-debitmessage pic x(20) value "Cash percentage: ".
+         05 ws-cashpercent pic ZZ9.99.
+         05 filler pic x(5) value spaces.
+         05 ws-debitmessage pic x(20) value "Other percentage: ".
+         05 ws-otherpercent pic ZZ9.99.
+
+       01 ws-cashpercentage pic 999v9999.
+       01 ws-creditpercentage pic 999v9999.
+       01 ws-debitpercentage pic 999v9999.
+       01 ws-otherpercentage pic 999v9999.
+
+       01 ws-cashiersummary-count pic 9(3) value 0.
+       01 ws-cashiersummary-table.
+         05 ws-cashiersummary-entry occurs 999 times
+             indexed by ws-cashiersummary-idx.
+           10 ws-cashiersummary-id pic x(5) value spaces.
+           10 ws-cashiersummary-total pic 9(7)v99 value 0.
+       01 ws-cashiersummary-found pic x value "n".
+         88 ws-cashiersummary-is-found value "y".
+
+       01 ws-cashiersummary-heading pic x(40) value
+           "RETURNS BY CASHIER".
+       01 ws-cashiersummary-detail.
+         05 filler pic x(12) value "Cashier ID: ".
+         05 ws-cashiersummary-id-display pic x(5).
+         05 filler pic x(5) value spaces.
+         05 filler pic x(15) value "Total returns: ".
+         05 ws-cashiersummary-total-display pic Z,ZZZ,ZZ9.99.
+
+       01 ws-storesummary-count pic 9(3) value 0.
+       01 ws-storesummary-table.
+         05 ws-storesummary-entry occurs 999 times
+             indexed by ws-storesummary-idx.
+           10 ws-storesummary-number pic x(2) value spaces.
+           10 ws-storesummary-total pic 99999v99 value 0.
+       01 ws-storesummary-found pic x value "n".
+         88 ws-storesummary-is-found value "y".
+
+       01 ws-storesummary-detail.
+         05 filler pic x(6) value "Store ".
+         05 ws-storesummary-number-display pic x(2).
+         05 filler pic x(3) value " - ".
+         05 ws-storesummary-name-display pic x(20).
+         05 filler pic x(9) value " returns ".
+         05 ws-storesummary-total-display pic ZZZ,ZZ9.99.
+
+       01 ws-storesummary-grandtotal pic 99999v99 value 0.
+       01 ws-blankline pic x(40) value spaces.
+
+       01 ws-taxrate-eof pic x value "n".
+         88 ws-taxrate-yes value "y".
+
+       01 ws-taxrate-count pic 99 value 0.
+       01 ws-taxrate-table.
+         05 ws-taxrate-entry occurs 20 times
+             indexed by ws-taxrate-idx.
+           10 ws-taxrate-store pic x(2).
+           10 ws-taxrate-effdate pic 9(8).
+           10 ws-taxrate-rate pic 9v9999.
+
+       01 ws-current-tax-rate pic 9v9999 value 0.1300.
+       01 ws-best-effdate pic 9(8) value 0.
+       01 ws-today pic 9(8).
+
+       01 ws-storelist-eof pic x value "n".
+         88 ws-storelist-yes value "y".
+
+       01 ws-storename-count pic 99 value 0.
+       01 ws-storename-table.
+         05 ws-storename-entry occurs 50 times
+             indexed by ws-storename-idx.
+           10 ws-storename-number pic x(2) value spaces.
+           10 ws-storename-name pic x(20) value spaces.
+       01 ws-storename-found pic x value "n".
+         88 ws-storename-is-found value "y".
+
+       01 ws-pagestamp.
+         05 filler pic x(5) value "RUN: ".
+         05 ws-pagestamp-date pic 9(8).
+         05 filler pic x(3) value spaces.
+         05 ws-pagestamp-time pic 9(6).
+         05 filler pic x(178) value spaces.
+
+       01 ws-batch-mode pic x(5) value spaces.
+
+       01 ws-date-from-param pic x(8) value spaces.
+       01 ws-date-to-param pic x(8) value spaces.
+       01 ws-date-from pic 9(8) value 0.
+       01 ws-date-to pic 9(8) value 99999999.
+       01 ws-date-in-range pic x value "y".
+         88 ws-record-in-range value "y".
+
+       01 ws-run-date-param pic x(8) value spaces.
+       01 ws-run-date pic 9(8).
+
+       01 ws-r-filename.
+         05 filler pic x(9) value "../data/r".
+         05 filler pic x(1) value "-".
+         05 ws-r-filename-date pic 9(8).
+         05 filler pic x(4) value ".dat".
+
+       01 ws-output-filename.
+         05 filler pic x(21) value "../data/returnreport-".
+         05 ws-output-filename-date pic 9(8).
+         05 filler pic x(4) value ".out".
+
+       01 ws-csv-filename.
+         05 filler pic x(21) value "../data/returnreport-".
+         05 ws-csv-filename-date pic 9(8).
+         05 filler pic x(4) value ".csv".
+
+       procedure division.
+
+           perform 005-load-rundate.
+           perform 010-load-datefilter.
+           perform 020-load-taxrates.
+           perform 030-load-storelist.
+           open input input-file, output output-file, csv-file.
+
+           write output-line from ws-pagestamp.
+           write output-line from ws-header.
+           write csv-line from ws-csv-header.
+           perform 050-readfile until ws-yes.
+           add 1 to ws-pagenumber.
+
+
+           write output-line from ws-pageinfo before advancing 2 lines.
+
+           write output-line from "SALES REPORT SUMMARY"
+             before advancing 2 lines.
+           move ws-totalRCodes to ws-allRRecords.
+           move ws-totalRCodes to ws-totalofRecords.
+
+
+           write output-line from ws-totalheaderR.
+           write output-line from ws-totalofallrecords before
+             advancing 2 lines.
+
+           move ws-totalR-Amounts to ws-allAmountsR.
+
+
+           write output-line from ws-totalRAmounts.
+
+
+           perform varying ws-storesummary-idx from 1 by 1
+             until ws-storesummary-idx > ws-storesummary-count
+               add ws-storesummary-total(ws-storesummary-idx)
+                 to ws-storesummary-grandtotal
+           end-perform.
+           move ws-storesummary-grandtotal to ws-taxtotal-display.
+
+           write output-line from ws-totaldisplay before advancing 2
+           lines.
+
+
+           move ws-total-taxowingforR to ws-taxestotal-displayR.
+           move ws-totaltaxes to ws-taxestotal-display.
+
+
+           write output-line from ws-total-taxowingdisplay.
+           write output-line from ws-totaltaxesdisplay.
+
+           move ws-totalDebits to ws-debit.
+           move ws-totalCredits to ws-credit.
+           move ws-totalCash to ws-cash.
+           move ws-totalOther to ws-other.
+
+           write output-line from ws-displaypaymenttypes.
+
+           add ws-totalDebits to ws-totalpaymenttypes.
+           add ws-totalCredits to ws-totalpaymenttypes.
+           add ws-totalCash to ws-totalpaymenttypes.
+           add ws-totalOther to ws-totalpaymenttypes.
+
+           divide ws-totalDebits by ws-totalpaymenttypes
+             giving ws-debitpercentage rounded.
+
+           divide ws-totalCredits by ws-totalpaymenttypes
+             giving ws-creditpercentage rounded.
+
+           divide ws-totalCash by ws-totalpaymenttypes
+             giving ws-cashpercentage rounded.
+
+           divide ws-totalOther by ws-totalpaymenttypes
+             giving ws-otherpercentage rounded.
+
+           multiply 100 by ws-otherpercentage
+             giving ws-otherpercent
+
+           multiply 100 by ws-cashpercentage
+             giving ws-cashpercent
+
+           multiply 100 by ws-creditpercentage
+             giving ws-creditpercent
+
+           multiply 100 by ws-debitpercentage
+             giving ws-debitpercent
+
+           write output-line from ws-percentages before
+             advancing 2 lines.
+
+           perform writestoresummaryreport.
+
+           write output-line from ws-blankline before advancing 2
+           lines.
+
+           perform writecashiersummaryreport.
+
+           perform write-controltotals.
+
+           close input-file, output-file, csv-file.
+
+           display "Press Enter.".
+           move 0 to return-code.
+
+           accept ws-batch-mode from environment "BATCH_MODE".
+           if ws-batch-mode not = "Y" and ws-batch-mode not = "y"
+               accept return-code
+           end-if.
+           goback.
+
+       005-load-rundate.
+      *RUN_DATE is an optional YYYYMMDD environment variable, set by
+      *BatchDriver so every step of one run dates its output files
+      *the same way; a manual standalone run with RUN_DATE unset
+      *falls back to today's date.
+           accept ws-run-date-param from environment "RUN_DATE".
+           if ws-run-date-param is numeric
+               move ws-run-date-param to ws-run-date
+           else
+               move function current-date(1:8) to ws-run-date
+           end-if.
+           move ws-run-date to ws-r-filename-date.
+           move ws-run-date to ws-output-filename-date.
+           move ws-run-date to ws-csv-filename-date.
+
+       010-load-datefilter.
+      *REPORT_DATE_FROM / REPORT_DATE_TO are optional YYYYMMDD
+      *environment variables, same accept-from-environment style as
+      *BATCH_MODE, that narrow this run to a single date or date
+      *range. Left blank or non-numeric, the run covers the whole
+      *file as before.
+           accept ws-date-from-param from environment "REPORT_DATE_FROM".
+           if ws-date-from-param is numeric
+               move ws-date-from-param to ws-date-from
+           end-if.
+           accept ws-date-to-param from environment "REPORT_DATE_TO".
+           if ws-date-to-param is numeric
+               move ws-date-to-param to ws-date-to
+           end-if.
+
+       020-load-taxrates.
+           move function current-date(1:8) to ws-today.
+           move ws-today to ws-pagestamp-date.
+           move function current-date(9:6) to ws-pagestamp-time.
+           open input tax-rate-file.
+           perform until ws-taxrate-yes
+               read tax-rate-file
+                   at end
+                       move "y" to ws-taxrate-eof
+                   not at end
+                       add 1 to ws-taxrate-count
+                       move tax-rate-rec to
+                         ws-taxrate-entry(ws-taxrate-count)
+               end-read
+           end-perform.
+           close tax-rate-file.
+
+       030-load-storelist.
+           open input store-file.
+           perform until ws-storelist-yes
+               read store-file
+                   at end
+                       move "y" to ws-storelist-eof
+                   not at end
+                       add 1 to ws-storename-count
+                       move store-master-number
+                         to ws-storename-number(ws-storename-count)
+                       move store-master-name
+                         to ws-storename-name(ws-storename-count)
+               end-read
+           end-perform.
+           close store-file.
+
+       write-controltotals.
+           open extend ctl-totals-file.
+           move spaces to ctl-totals-line.
+           move "RPROCESSING" to ctl-program.
+           move "R RECORDS" to ctl-metric.
+           move ws-totalRCodes to ctl-count.
+           write ctl-totals-line.
+           close ctl-totals-file.
+
+       050-readfile.
+           read input-file
+               at end
+                   move "y" to ws-eof-flag
+               not at end
+                   perform 100-getinfo.
+       100-getinfo.
+           perform checkdaterange.
+           if ws-record-in-range
+               move il-transactioncode to ws-outtransactioncode
+               move il-transactionamount to ws-outtransactionamount
+               move il-paymenttype to ws-outpaymenttype
+               move il-storenumber to ws-outstorenumber
+               move il-invoicenumber to ws-outinvoicenumber
+               move il-skucode to ws-outskucode
+               perform 150-calculatetax
+               perform calculatetaxes
+               perform calculatetaxowingforR
+               perform getpaymenttype
+               perform updatecashiersummary
+               perform updatestoresummary
+
+               if ws-20 then
+                   move 0 to ws-counter
+                   add 1 to ws-pagenumber
+                   write output-line from ws-pageinfo
+                   before advancing 2 lines
+                   write output-line from ws-pagestamp
+                   write output-line from ws-header
+                   perform getcode
+               else
+                   add 1 to ws-counter
+                   perform getcode
+               end-if
+           end-if.
+
+       checkdaterange.
+           move "y" to ws-date-in-range.
+           if il-transactiondate < ws-date-from
+               move "n" to ws-date-in-range
+           end-if.
+           if il-transactiondate > ws-date-to
+               move "n" to ws-date-in-range
+           end-if.
+
+
+
+
+       150-calculatetax.
+           perform 160-gettaxrate.
+           multiply il-transactionamount by ws-current-tax-rate
+             giving ws-taxtoowe, ws-calculatetax.
+
+       160-gettaxrate.
+      *pick the latest rate effective on or before today for this
+      *store, falling back to the "00" (all-stores) default rate
+           move 0 to ws-best-effdate.
+           move 0.1300 to ws-current-tax-rate.
+           perform varying ws-taxrate-idx from 1 by 1
+             until ws-taxrate-idx > ws-taxrate-count
+               if (ws-taxrate-store(ws-taxrate-idx) = il-storenumber
+                 or ws-taxrate-store(ws-taxrate-idx) = "00")
+                 and ws-taxrate-effdate(ws-taxrate-idx) <= ws-today
+                 and ws-taxrate-effdate(ws-taxrate-idx) >=
+                   ws-best-effdate
+                   move ws-taxrate-effdate(ws-taxrate-idx) to
+                     ws-best-effdate
+                   move ws-taxrate-rate(ws-taxrate-idx) to
+                     ws-current-tax-rate
+               end-if
+           end-perform.
+
+       getcode.
+      *
+           if il-RCode then
+               add 1 to ws-totalRCodes
+
+           end-if.
+
+
+      *    end-if.
+           write output-line from ws-info.
+           perform writecsvdetail.
+
+
+
+
+       writecsvdetail.
+           move il-transactioncode to ws-csv-transactioncode.
+           move il-transactionamount to ws-csv-transactionamount.
+           move il-paymenttype to ws-csv-paymenttype.
+           move il-storenumber to ws-csv-storenumber.
+           move il-invoicenumber to ws-csv-invoicenumber.
+           move il-skucode to ws-csv-skucode.
+           move il-transactiondate to ws-csv-transactiondate.
+           move il-cashierid to ws-csv-cashierid.
+           move ws-taxtoowe to ws-csv-taxowing.
+           write csv-line from ws-csv-detail.
+
+       calculatetaxes.
+           add ws-calculatetax to ws-totaltaxes.
+
+       calculatetaxowingforR.
+           if il-RCode then
+             add ws-calculatetax to ws-total-taxowingforR
+             add il-transactionamount to ws-totalR-Amounts
+           end-if.
+
+       getpaymenttype.
+           if il-debit then
+               add 1 to ws-totalDebits
+           else if il-credit then
+               add 1 to ws-totalCredits
+           else if il-cash then
+               add 1 to ws-totalCash
+           else
+      *a tender code Edit.cbl's ws-tender-table validated but that
+      *isn't one of the three legacy codes (e.g. a new gift-card or
+      *mobile-wallet code) - bucket it instead of dropping it so the
+      *totals below still balance against the bank's daily deposit.
+               add 1 to ws-totalOther
+           end-if.
+
+       updatecashiersummary.
+           move "n" to ws-cashiersummary-found.
+           set ws-cashiersummary-idx to 1.
+           search ws-cashiersummary-entry
+               at end
+                   move "n" to ws-cashiersummary-found
+               when ws-cashiersummary-id(ws-cashiersummary-idx)
+                 = il-cashierid
+                   move "y" to ws-cashiersummary-found
+           end-search.
+
+           if ws-cashiersummary-is-found then
+               add il-transactionamount
+                 to ws-cashiersummary-total(ws-cashiersummary-idx)
+           else
+               add 1 to ws-cashiersummary-count
+               move il-cashierid
+                 to ws-cashiersummary-id(ws-cashiersummary-count)
+               move il-transactionamount
+                 to ws-cashiersummary-total(ws-cashiersummary-count)
+           end-if.
+
+       writecashiersummaryreport.
+           write output-line from ws-cashiersummary-heading
+             before advancing 2 lines.
+
+           perform varying ws-cashiersummary-idx from 1 by 1
+             until ws-cashiersummary-idx > ws-cashiersummary-count
+               move ws-cashiersummary-id(ws-cashiersummary-idx)
+                 to ws-cashiersummary-id-display
+               move ws-cashiersummary-total(ws-cashiersummary-idx)
+                 to ws-cashiersummary-total-display
+               write output-line from ws-cashiersummary-detail
+           end-perform.
+
+       updatestoresummary.
+           move "n" to ws-storesummary-found.
+           set ws-storesummary-idx to 1.
+           search ws-storesummary-entry
+               at end
+                   move "n" to ws-storesummary-found
+               when ws-storesummary-number(ws-storesummary-idx)
+                 = il-storenumber
+                   move "y" to ws-storesummary-found
+           end-search.
+
+           if ws-storesummary-is-found then
+               add il-transactionamount
+                 to ws-storesummary-total(ws-storesummary-idx)
+           else
+               add 1 to ws-storesummary-count
+               move il-storenumber
+                 to ws-storesummary-number(ws-storesummary-count)
+               move il-transactionamount
+                 to ws-storesummary-total(ws-storesummary-count)
+           end-if.
+
+       writestoresummaryreport.
+           perform varying ws-storesummary-idx from 1 by 1
+             until ws-storesummary-idx > ws-storesummary-count
+               move ws-storesummary-number(ws-storesummary-idx)
+                 to ws-storesummary-number-display
+               perform getstorename
+               move ws-storesummary-total(ws-storesummary-idx)
+                 to ws-storesummary-total-display
+               write output-line from ws-storesummary-detail
+           end-perform.
+
+       getstorename.
+           move "n" to ws-storename-found.
+           set ws-storename-idx to 1.
+           search ws-storename-entry
+               at end
+                   move "n" to ws-storename-found
+               when ws-storename-number(ws-storename-idx)
+                 = ws-storesummary-number(ws-storesummary-idx)
+                   move "y" to ws-storename-found
+           end-search.
+
+           if ws-storename-is-found then
+               move ws-storename-name(ws-storename-idx)
+                 to ws-storesummary-name-display
+           else
+               move "UNKNOWN STORE" to ws-storesummary-name-display
+           end-if.
+
+       end program RProcessing.
