@@ -94,7 +94,34 @@
        01 ws-getcount OCCURS 12 times.
            05 ws-count pic 999 value 0.
 
-       01 ws-nomonths pic 99 value 0.
+      *the 12-month reporting window starts at ws-start-month (1-12),
+      *read from the A7-START-MONTH environment variable - same
+      *accept-from-environment style BatchDriver/ControlTotalCheck use
+      *for RUN_DATE/BATCH_MODE - and defaults to 7 (July) so a run
+      *with it unset reproduces the original fixed Jul-Jun layout.
+       01 ws-start-month-param pic x(2) value spaces.
+       01 ws-start-month pic 99 value 7.
+       01 ws-end-month pic 99.
+       01 ws-calc-month pic 99.
+       01 ws-month-abbrev pic x(3).
+       01 ws-month-fullname pic x(9).
+
+      *maps each display column (1-12, in rolling-window order) back
+      *to the emp-rec-calls element that holds that calendar month's
+      *data - emp-rec-calls is always stored Jul(1)..Jun(12), so this
+      *is the only thing that actually moves the window; the header
+      *labels above just describe what 100-getdetails now pulls.
+       01 ws-col-source-index pic 99 occurs 12 times.
+
+      *month-over-month trend, comparing this operator's last two
+      *monthly columns (ws-detail-line-months(11) vs (12)) - the two
+      *most recent months in whatever order the input file's columns
+      *are in, independent of how 005-setup-period labels them.
+       01 ws-trend-prevmonth pic 999 value 0.
+       01 ws-trend-lastmonth pic 999 value 0.
+       01 ws-trend-diff pic s9999 value 0.
+       01 ws-trend-pct pic 9(5) value 0.
+       01 ws-trend-pct-disp pic zzzz9.
 
        01 ws-low pic 999.
        01 ws-high pic 999.
@@ -124,17 +151,28 @@
 
        01 ws-gettotal pic 9999.
 
+      *the value actually read from this display column's source
+      *month in emp-rec-calls, via ws-col-source-index(ws-index).
+       01 ws-calls-value pic 999.
+
        01 ws-totaltotals pic 99999.
        01 ws-averagetotals pic 99999.
 
       *to calculate the total operator with no calls
-       01 ws-operators-with-no-calls pic 99.
+       01 ws-operators-with-no-calls pic 99 value 0.
       *
+      *the reporting period is no longer fixed to Jul-Jun - ws-hdg-
+      *start-name/ws-hdg-end-name and ws-hdr-month-name below are
+      *populated at runtime by 005-setup-period from whatever 12-month
+      *window ws-start-month resolves to, instead of being compiled-in
+      *literals.
        01 ws-report-heading.
          05 filler pic x(40) value spaces.
-         05 filler pic x(40) value
-                   'Call Center Volumes for July - June     '.
-      *               ----+----1----+----2----+----3----+----4
+         05 filler pic x(24) value 'Call Center Volumes for '.
+         05 ws-hdg-start-name pic x(9).
+         05 filler pic x(3) value ' - '.
+         05 ws-hdg-end-name pic x(9).
+         05 filler pic x(20) value spaces.
          05 filler pic x(40) value spaces.
          05 filler pic x(12) value spaces.
       *
@@ -144,36 +182,16 @@
          05 filler pic x(2) value spaces.
          05 filler pic x(13) value 'Operator Name'.
          05 filler pic x(6) value spaces.
-         05 filler pic x(3) value 'Jul'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Aug'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Sep'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Oct'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Nov'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Dec'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Jan'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Feb'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Mar'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Apr'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'May'.
-         05 filler pic x(5) value spaces.
-         05 filler pic x(3) value 'Jun'.
-         05 filler pic x(5) value spaces.
+         05 ws-hdr-month occurs 12 times.
+           10 ws-hdr-month-name pic x(3).
+           10 filler pic x(5) value spaces.
          05 filler pic x(5) value 'Total'.
          05 filler pic x(5) value spaces.
          05 filler pic x(7) value 'Average'.
          05 filler pic x(5) value spaces.
          05 filler pic x(9) value 'Remainder'.
          05 filler pic x(3) value spaces.
+         05 filler pic x(5) value 'Trend'.
 
        01 ws-total-calls pic 99999.
        01 ws-monthaverage pic 999.
@@ -192,7 +210,9 @@
          05 ws-detail-line-avg pic zzzz9.
          05 filler pic x(7) value spaces.
          05 ws-detail-line-rem pic 9.
-         05 filler pic x(84) value spaces.
+         05 filler pic x(7) value spaces.
+         05 ws-detail-line-trend pic x(12).
+         05 filler pic x(65) value spaces.
       *
 
       *add the total months who have a value of 0
@@ -263,10 +283,40 @@
          05 ws-lowestmonthlycode pic x(3).
 
        01 ws-total-line9.
-         05 filler pic x(42) value 
+         05 filler pic x(42) value
          "Month with the Highest Monthly Average: ".
          05 ws-monthhighestaverage pic 999.
 
+      *low-call exception list - an operator whose calls in any month
+      *fall below ws-lowcall-threshold gets listed here instead of
+      *requiring a manual scan of the full ws-detail-line report.
+      *Threshold is read the same accept-from-environment way
+      *005-setup-period reads A7-START-MONTH, defaulting to 5.
+       01 ws-lowcall-threshold-param pic x(3) value spaces.
+       01 ws-lowcall-threshold pic 999 value 5.
+       01 ws-lowcall-flag pic x value "n".
+         88 ws-is-lowcall value "y".
+
+       01 ws-exception-count pic 9(3) value 0.
+       01 ws-exception-table.
+         05 ws-exception-entry occurs 999 times
+             indexed by ws-exception-idx.
+           10 ws-exception-num pic x(3).
+           10 ws-exception-name pic x(12).
+
+       01 ws-exception-heading pic x(40) value
+           "LOW CALL EXCEPTIONS (below threshold)".
+
+       01 ws-exception-line.
+         05 filler pic x(5) value spaces.
+         05 ws-exc-num pic x(3).
+         05 filler pic x(5) value spaces.
+         05 ws-exc-name pic x(12).
+         05 filler pic x(15) value spaces.
+
+       01 ws-exception-none-line pic x(40) value
+           "  (no operators below threshold)".
+
        procedure division.
 
            open input input-file.
@@ -274,6 +324,7 @@
            move 0 to ws-move-once.
            move 0 to ws-move-once2.
            move 0 to ws-move-once3.
+           perform 005-setup-period.
            write output-line from ws-name-line.
            write output-line from ws-report-heading.
 
@@ -281,7 +332,7 @@
 
            perform 050-getinput until ws-end-of-file.
 
-           move ws-nomonths to ws-total-line-no-calls.
+           move ws-operators-with-no-calls to ws-total-line-no-calls.
            write output-line from " ".
 
            perform 150-calculateaveragebymonth.
@@ -309,11 +360,96 @@
            write output-line from ws-total-line8.
            write output-line from ws-total-line9.
 
+           write output-line from " ".
+           write output-line from ws-exception-heading.
+           perform 180-writeexceptions.
+
            display "print finished".
            close input-file, output-file.
            accept return-code.
            goback.
 
+       005-setup-period.
+           accept ws-start-month-param from environment "A7-START-MONTH".
+           if function trim(ws-start-month-param) is numeric
+             and function trim(ws-start-month-param) > 0
+             and function trim(ws-start-month-param) < 13
+               move function numval(ws-start-month-param)
+                 to ws-start-month
+           else
+               move 7 to ws-start-month
+           end-if.
+
+           accept ws-lowcall-threshold-param
+             from environment "A7-LOW-CALL-THRESHOLD".
+           if function trim(ws-lowcall-threshold-param) is numeric
+             and function trim(ws-lowcall-threshold-param) > 0
+               move function numval(ws-lowcall-threshold-param)
+                 to ws-lowcall-threshold
+           else
+               move 5 to ws-lowcall-threshold
+           end-if.
+
+           compute ws-end-month =
+             function mod(ws-start-month + 10, 12) + 1.
+
+           move ws-start-month to ws-calc-month.
+           perform 015-getmonthname.
+           move ws-month-fullname to ws-hdg-start-name.
+
+           move ws-end-month to ws-calc-month.
+           perform 015-getmonthname.
+           move ws-month-fullname to ws-hdg-end-name.
+
+           perform varying ws-x from 1 by 1 until ws-x > 12
+               compute ws-calc-month =
+                 function mod(ws-start-month - 1 + ws-x - 1, 12) + 1
+               perform 015-getmonthname
+               move ws-month-abbrev to ws-hdr-month-name(ws-x)
+               compute ws-col-source-index(ws-x) =
+                 function mod(ws-calc-month + 5, 12) + 1
+           end-perform.
+
+       015-getmonthname.
+           evaluate ws-calc-month
+               when 1
+                   move "Jan" to ws-month-abbrev
+                   move "January" to ws-month-fullname
+               when 2
+                   move "Feb" to ws-month-abbrev
+                   move "February" to ws-month-fullname
+               when 3
+                   move "Mar" to ws-month-abbrev
+                   move "March" to ws-month-fullname
+               when 4
+                   move "Apr" to ws-month-abbrev
+                   move "April" to ws-month-fullname
+               when 5
+                   move "May" to ws-month-abbrev
+                   move "May" to ws-month-fullname
+               when 6
+                   move "Jun" to ws-month-abbrev
+                   move "June" to ws-month-fullname
+               when 7
+                   move "Jul" to ws-month-abbrev
+                   move "July" to ws-month-fullname
+               when 8
+                   move "Aug" to ws-month-abbrev
+                   move "August" to ws-month-fullname
+               when 9
+                   move "Sep" to ws-month-abbrev
+                   move "September" to ws-month-fullname
+               when 10
+                   move "Oct" to ws-month-abbrev
+                   move "October" to ws-month-fullname
+               when 11
+                   move "Nov" to ws-month-abbrev
+                   move "November" to ws-month-fullname
+               when 12
+                   move "Dec" to ws-month-abbrev
+                   move "December" to ws-month-fullname
+           end-evaluate.
+
        050-getinput.
            read input-file
                at end
@@ -326,36 +462,48 @@
            move emp-rec-name to ws-detail-line-name.
            move 0 to ws-detail-line-total.
            move 0 to ws-numbermonthcalls.
-           
+           move "n" to ws-lowcall-flag.
+
            perform varying ws-index from 1 by 1 until ws-index > 12
       * move the values to their positions
 
       *if the total is 0, add 1 to ws-nomonthcalls
 
+      *this display column's value comes from whatever emp-rec-calls
+      *element ws-col-source-index maps it to, not from emp-rec-calls
+      *(ws-index) directly - that mapping is how the rolling window
+      *actually rotates the data, not just the header labels.
+               move emp-rec-calls(ws-col-source-index(ws-index))
+                 to ws-calls-value
+
       *we need to make sure that the value of each month is not 0
-               move emp-rec-calls(ws-index) to ws-detail-line-months(
+               if ws-calls-value < ws-lowcall-threshold
+                   move "y" to ws-lowcall-flag
+               end-if
+
+               move ws-calls-value to ws-detail-line-months(
                    ws-index)
 
-               if not emp-rec-calls(ws-index) = 0 then
+               if not ws-calls-value = 0 then
                    add 1 to ws-numbermonthcalls
-                   add emp-rec-calls(ws-index) to ws-totalvalue
+                   add ws-calls-value to ws-totalvalue
                else
                    add 1 to ws-totalmonths-with-zero-calls
                end-if
 
       *let's calculate the total value by month
 
-               add emp-rec-calls(ws-index) to ws-detail-totals(
+               add ws-calls-value to ws-detail-totals(
                    ws-index)
-               
 
-               
 
-               add emp-rec-calls(ws-index) to ws-alltotals
-                 
 
 
-               if not emp-rec-calls(ws-index) = 0 then
+               add ws-calls-value to ws-alltotals
+
+
+
+               if not ws-calls-value = 0 then
                    add 1 to ws-total-operators-with-calls(ws-index)
                end-if
                
@@ -387,6 +535,10 @@
 
            end-perform.
 
+           if ws-is-lowcall
+               perform 170-addexception
+           end-if.
+
            move ws-alltotals to ws-total-line-calls.
            move ws-totalvalue to ws-detail-line-total.
 
@@ -396,7 +548,7 @@
 
 
            if ws-totalvalue = 0 then
-               add 1 to ws-nomonths 
+               add 1 to ws-operators-with-no-calls
            end-if
            
            move ws-totalmonths-with-zero-calls to
@@ -410,6 +562,7 @@
 
            perform 200-gethighestaverage.
            perform 250-getlowestaverage.
+           perform 160-calculatetrend.
            write output-line from ws-detail-line.
 
        100-calculatetotals.
@@ -434,6 +587,53 @@
       *
 
 
+       160-calculatetrend.
+           move spaces to ws-detail-line-trend.
+           move ws-detail-line-months(11) to ws-trend-prevmonth.
+           move ws-detail-line-months(12) to ws-trend-lastmonth.
+           compute ws-trend-diff =
+             ws-trend-lastmonth - ws-trend-prevmonth.
+
+           evaluate true
+               when ws-trend-diff = 0
+                   move "NO CHANGE" to ws-detail-line-trend
+               when ws-trend-prevmonth = 0
+                   move "UP" to ws-detail-line-trend
+               when ws-trend-diff > 0
+                   compute ws-trend-pct rounded =
+                     (ws-trend-diff * 100) / ws-trend-prevmonth
+                   move ws-trend-pct to ws-trend-pct-disp
+                   string "UP " function trim(ws-trend-pct-disp) "%"
+                     delimited by size into ws-detail-line-trend
+               when other
+                   compute ws-trend-pct rounded =
+                     (function abs(ws-trend-diff) * 100) /
+                       ws-trend-prevmonth
+                   move ws-trend-pct to ws-trend-pct-disp
+                   string "DOWN " function trim(ws-trend-pct-disp) "%"
+                     delimited by size into ws-detail-line-trend
+           end-evaluate.
+
+       170-addexception.
+           add 1 to ws-exception-count.
+           move ws-detail-line-num
+             to ws-exception-num(ws-exception-count).
+           move ws-detail-line-name
+             to ws-exception-name(ws-exception-count).
+
+       180-writeexceptions.
+           if ws-exception-count = 0
+               write output-line from ws-exception-none-line
+           else
+               perform varying ws-exception-idx from 1 by 1
+                 until ws-exception-idx > ws-exception-count
+                   move ws-exception-num(ws-exception-idx) to ws-exc-num
+                   move ws-exception-name(ws-exception-idx)
+                     to ws-exc-name
+                   write output-line from ws-exception-line
+               end-perform
+           end-if.
+
        150-calculateaveragebymonth.
            perform varying ws-index from 1 by 1 until ws-index > 12
                divide ws-detail-totals(ws-index) by
